@@ -0,0 +1,66 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PerformTimesTestDriver.
+
+*> Fan-out driver for PerformTimesTest's DisplayHelloWorld loop:
+*> reads an input list of records, each carrying its own repeat
+*> count, and runs the loop once per record instead of PerformTimesTest's
+*> single fixed-count demo (see req 032). PerformTimesTest is a
+*> standalone STOP RUN program with no callable interface to share, so
+*> this driver reimplements the DisplayHelloWorld loop itself, the same
+*> way ReconcileComplexLr reimplements ComplexConditions/LrExpressions'
+*> logic rather than CALLing them (see req 015).
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT INPUT-LIST-FILE ASSIGN TO "PTDINPUT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-INPUT-LIST-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  INPUT-LIST-FILE.
+ 01 INPUT-LIST-RECORD.
+    05 IL-ENTRY-ID PIC X(10).
+    05 IL-REPEAT-COUNT PIC 9(04).
+    05 FILLER PIC X(66).
+
+ WORKING-STORAGE SECTION.
+ 01 WS-INPUT-LIST-STATUS PIC X(02).
+    88 WS-INPUT-LIST-OK VALUE "00".
+
+ 01 WS-END-OF-FILE-SWITCH PIC X(01) VALUE "N".
+    88 WS-END-OF-FILE VALUE "Y" FALSE "N".
+
+ 01 WS-ENTRY-COUNT PIC 9(07) VALUE ZERO.
+
+ PROCEDURE DIVISION.
+ MainProgram.
+      OPEN INPUT INPUT-LIST-FILE
+      IF NOT WS-INPUT-LIST-OK
+        DISPLAY "PerformTimesTestDriver: unable to open PTDINPUT, status="
+                WS-INPUT-LIST-STATUS
+        STOP RUN
+      END-IF
+      PERFORM ReadInputListRecord
+      PERFORM UNTIL WS-END-OF-FILE
+        PERFORM RunEntry
+        PERFORM ReadInputListRecord
+      END-PERFORM
+      CLOSE INPUT-LIST-FILE
+      DISPLAY "PerformTimesTestDriver: entries processed=" WS-ENTRY-COUNT
+      STOP RUN.
+
+ ReadInputListRecord.
+      READ INPUT-LIST-FILE
+        AT END
+          SET WS-END-OF-FILE TO TRUE
+      END-READ.
+
+ RunEntry.
+      ADD 1 TO WS-ENTRY-COUNT
+      DISPLAY "ENTRY=" IL-ENTRY-ID " REPEAT-COUNT=" IL-REPEAT-COUNT
+      PERFORM DisplayHelloWorld IL-REPEAT-COUNT TIMES.
+
+ DisplayHelloWorld.
+      DISPLAY "Hello".
+      DISPLAY "World!".
