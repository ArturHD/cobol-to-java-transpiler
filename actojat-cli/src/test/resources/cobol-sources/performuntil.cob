@@ -1,23 +1,162 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. PerformUntilTest.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT JOBSTEPS-FILE ASSIGN TO "JOBSTEPS"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-JOBSTEPS-STATUS.
+     SELECT RUN-LOG-FILE ASSIGN TO "PUTRNLOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-LOG-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+*> One record per loop step to run, so adding or removing a step is a
+*> data change instead of a code change (see req 044). JS-COUNTER-SELECT
+*> chooses which working counter the step drives: 1 = MyVar,
+*> 2 = VeryVariable.
+ FD  JOBSTEPS-FILE.
+ 01 JOBSTEPS-RECORD.
+    05 JS-STEP-NAME PIC X(10).
+    05 JS-COUNTER-SELECT PIC 9(01).
+    05 JS-TARGET-VALUE PIC 9(05).
+    05 JS-INCREMENT PIC 9(05).
+    05 JS-DISPLAY-LINE-1 PIC X(10).
+    05 JS-DISPLAY-LINE-2 PIC X(10).
+    05 FILLER PIC X(39).
+
+*> Entry/exit timing for each step's loop, so operations can analyze
+*> batch-window usage across runs instead of only the job's total
+*> elapsed time (see req 045).
+ FD  RUN-LOG-FILE.
+ 01 RUN-LOG-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
  01 MyVar PIC 9(5) VALUE 1.
  01 VeryVariable PIC 9(5) VALUE 1.
 
+ 01 WS-JOBSTEPS-STATUS PIC X(02).
+    88 WS-JOBSTEPS-OK VALUE "00".
+
+ 01 WS-END-OF-JOBSTEPS-SWITCH PIC X(01) VALUE "N".
+    88 WS-END-OF-JOBSTEPS VALUE "Y" FALSE "N".
+
+ 01 WS-STEP-COUNT PIC 9(05) VALUE ZERO.
+
+*> Every step's loop is backstopped by a maximum iteration count, so a
+*> step that forgets to advance its own exit condition fails fast
+*> instead of hanging the batch window (see req 042).
+ 01 WS-WATCHDOG-MAX-ITERATIONS PIC 9(05) VALUE 1000.
+ 01 WS-WATCHDOG-ITERATION-COUNT PIC 9(05) VALUE ZERO.
+
+ 01 WS-RUN-LOG-STATUS PIC X(02).
+    88 WS-RUN-LOG-OK VALUE "00".
+ 01 WS-RUN-LOG-TIMESTAMP-RAW PIC X(21).
+ 01 WS-RUN-LOG-DATE PIC X(08).
+ 01 WS-RUN-LOG-TIME PIC X(06).
+ 01 WS-RUN-LOG-EVENT PIC X(05).
+
  PROCEDURE DIVISION.
  MainProgram.
-      PERFORM UNTIL MyVar = 13
-        DISPLAY "Inline!"
-      END-PERFORM.
+      PERFORM CaptureRunStartTimestamp
+      OPEN INPUT JOBSTEPS-FILE
+      IF NOT WS-JOBSTEPS-OK
+        DISPLAY "PerformUntilTest: unable to open JOBSTEPS, status="
+                WS-JOBSTEPS-STATUS
+        MOVE 12 TO WS-RETURN-CODE
+        MOVE WS-RETURN-CODE TO RETURN-CODE
+        STOP RUN
+      END-IF
+      OPEN OUTPUT RUN-LOG-FILE
+      PERFORM ReadJobStepRecord
+      PERFORM UNTIL WS-END-OF-JOBSTEPS
+        PERFORM RunJobStep
+        PERFORM ReadJobStepRecord
+      END-PERFORM
+      CLOSE JOBSTEPS-FILE
+      CLOSE RUN-LOG-FILE
+      MOVE ZERO TO WS-RETURN-CODE
+      MOVE WS-RETURN-CODE TO RETURN-CODE
+      DISPLAY "Done! RUN-START=" WS-RUN-DATE WS-RUN-TIME
+              " STEPS=" WS-STEP-COUNT
+              " TOTAL-ITERATIONS=" WS-ITERATION-COUNT
+              " RETURN-CODE=" WS-RETURN-CODE.
+      STOP RUN.
 
-      PERFORM DisplayRockOn
-      UNTIL VeryVariable = 8
+ ReadJobStepRecord.
+      READ JOBSTEPS-FILE
+        AT END
+          SET WS-END-OF-JOBSTEPS TO TRUE
+      END-READ.
 
-      DISPLAY "Done!".
-      STOP RUN.
+*> Stamps the shared RUNCTL run date/time once at startup (see req 047).
+ CaptureRunStartTimestamp.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME.
+
+ RunJobStep.
+      ADD 1 TO WS-STEP-COUNT
+      MOVE ZERO TO WS-WATCHDOG-ITERATION-COUNT
+      MOVE "ENTRY" TO WS-RUN-LOG-EVENT
+      PERFORM WriteRunLogRecord
+      EVALUATE JS-COUNTER-SELECT
+        WHEN 1
+          PERFORM RunMyVarStep
+        WHEN 2
+          PERFORM RunVeryVariableStep
+        WHEN OTHER
+          DISPLAY "STEP=" JS-STEP-NAME " UNKNOWN COUNTER-SELECT="
+                  JS-COUNTER-SELECT
+      END-EVALUATE
+      MOVE "EXIT" TO WS-RUN-LOG-EVENT
+      PERFORM WriteRunLogRecord
+      IF WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        DISPLAY "WATCHDOG TRIPPED - STEP=" JS-STEP-NAME
+                " NEVER REACHED TARGET"
+      END-IF
+      DISPLAY "STEP=" JS-STEP-NAME " ITERATIONS="
+              WS-WATCHDOG-ITERATION-COUNT.
+
+ RunMyVarStep.
+      PERFORM UNTIL MyVar = JS-TARGET-VALUE
+             OR WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        DISPLAY FUNCTION TRIM (JS-DISPLAY-LINE-1)
+        ADD JS-INCREMENT TO MyVar
+        ADD 1 TO WS-ITERATION-COUNT
+        ADD 1 TO WS-WATCHDOG-ITERATION-COUNT
+      END-PERFORM.
+
+*> Advances VeryVariable toward the step's exit value and prints both
+*> of the original "Rock"/"on!" lines, so the loop's behavior stays
+*> traceable from the output (see req 043).
+ RunVeryVariableStep.
+      PERFORM UNTIL VeryVariable = JS-TARGET-VALUE
+             OR WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        DISPLAY FUNCTION TRIM (JS-DISPLAY-LINE-1)
+        DISPLAY FUNCTION TRIM (JS-DISPLAY-LINE-2)
+        ADD JS-INCREMENT TO VeryVariable
+        ADD 1 TO WS-ITERATION-COUNT
+        ADD 1 TO WS-WATCHDOG-ITERATION-COUNT
+      END-PERFORM.
 
-DisplayRockOn.
-      DISPLAY "Rock".
-      DISPLAY "on!".
+*> Writes one ENTRY or EXIT timestamp record per step's loop to the
+*> run-log dataset, so operations can analyze batch-window usage across
+*> runs instead of only knowing the job's total elapsed time (see
+*> req 045).
+ WriteRunLogRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-LOG-TIMESTAMP-RAW
+      MOVE WS-RUN-LOG-TIMESTAMP-RAW (1:8) TO WS-RUN-LOG-DATE
+      MOVE WS-RUN-LOG-TIMESTAMP-RAW (9:6) TO WS-RUN-LOG-TIME
+      STRING "STEP=" JS-STEP-NAME
+             " EVENT=" WS-RUN-LOG-EVENT
+             " TIMESTAMP=" WS-RUN-LOG-DATE WS-RUN-LOG-TIME
+             DELIMITED BY SIZE INTO RUN-LOG-RECORD
+      WRITE RUN-LOG-RECORD.
