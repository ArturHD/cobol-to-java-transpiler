@@ -0,0 +1,20 @@
+*> RUNCTL.cpy
+*> Common run-control fields, shared by any program that needs a
+*> run date, a return code, or an iteration counter, so a fix or
+*> enhancement to run-control handling does not have to be made
+*> separately in every program (see req 047). COPY this into
+*> WORKING-STORAGE alongside each program's own counters and control
+*> fields - it adds a shared set of names, it does not replace the
+*> ad hoc ones already in use throughout this shop.
+ 01 WS-RUN-DATE PIC X(08).
+ 01 WS-RUN-TIME PIC X(06).
+ 01 WS-RUN-TIMESTAMP-RAW PIC X(21).
+ 01 WS-RETURN-CODE PIC S9(04) VALUE ZERO.
+ 01 WS-ITERATION-COUNT PIC 9(09) VALUE ZERO.
+
+*> Dry-run/test-mode switch, set from the DRY-RUN-FLAG line on each
+*> program's parameter card, so operations can point a program at test
+*> data or a test threshold set without editing a VALUE clause and
+*> recompiling (see req 049).
+ 01 WS-DRY-RUN-SWITCH PIC X(01) VALUE "N".
+    88 WS-DRY-RUN-MODE VALUE "Y" FALSE "N".
