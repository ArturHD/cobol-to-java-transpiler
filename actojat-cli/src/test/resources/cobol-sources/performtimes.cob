@@ -1,18 +1,55 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. PerformTimesTest.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PARM-CARD-FILE ASSIGN TO "PTPARMC"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+*> One parameter card holding both loop counts, so operations can
+*> change how many times this batch step repeats per run without a
+*> recompile (see req 029).
+ FD  PARM-CARD-FILE.
+ 01 PARM-CARD-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
- 01 n PIC 4 VALUE 3.
+ 01 n PIC 9(04) VALUE 3.
+ 01 WS-HELLO-COUNT PIC 9(04) VALUE 15.
+
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
 
  PROCEDURE DIVISION.
  MainProgram.
+      PERFORM ReadParmCard
       PERFORM n TIMES
         DISPLAY "Inline!"
       END-PERFORM
-      PERFORM DisplayHelloWorld 15 TIMES.
+      PERFORM DisplayHelloWorld WS-HELLO-COUNT TIMES
       STOP RUN.
 
-DisplayHelloWorld.
+ ReadParmCard.
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:04) TO n
+        END-READ
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:04) TO WS-HELLO-COUNT
+          END-READ
+        END-IF
+        CLOSE PARM-CARD-FILE
+        DISPLAY "PARM CARD LOADED - N=" n " HELLO-COUNT=" WS-HELLO-COUNT
+      ELSE
+        DISPLAY "NO PARM CARD - USING DEFAULT N/HELLO-COUNT"
+      END-IF.
+
+ DisplayHelloWorld.
       DISPLAY "Hello".
       DISPLAY "World!".
