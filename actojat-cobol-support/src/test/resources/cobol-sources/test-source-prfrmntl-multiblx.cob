@@ -1,25 +1,187 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. WhileLoopzWMB.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT STEP-CONTROL-FILE ASSIGN TO "WLZSTEPS"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-STEP-CONTROL-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+*> One record: whether the second PERFORM THROUGH range should extend
+*> into the load step (DisplayThree) this run (see req 040), plus
+*> which step (if any) should simulate an abend, for exercising the
+*> abend trap below without waiting for a real failure (see req 041).
+ FD  STEP-CONTROL-FILE.
+ 01 STEP-CONTROL-RECORD.
+    05 SC-RUN-LOAD-STEP PIC X(01).
+    05 SC-SIMULATE-FAILURE-AT PIC 9(01).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
  01 VeryVariable PIC 9(5) VALUE 1.
 
+ 01 WS-STEP-CONTROL-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-LOAD-STEP-SWITCH PIC X(01) VALUE "Y".
+    88 WS-RUN-LOAD-STEP VALUE "Y" FALSE "N".
+ 01 WS-SIMULATE-FAILURE-AT PIC 9(01) VALUE ZERO.
+
+*> Abend trap across the DisplayOne-through-DisplayThree range: once a
+*> step fails, later steps in the same PERFORM THROUGH range see the
+*> switch set and skip their work instead of running on top of
+*> possibly inconsistent state (see req 041).
+ 01 WS-STEP-ABEND-SWITCH PIC X(01) VALUE "N".
+    88 WS-STEP-ABEND-DETECTED VALUE "Y" FALSE "N".
+ 01 WS-FAILED-STEP-NAME PIC X(09) VALUE SPACES.
+ 01 WS-STEP-SEQUENCE-NUMBER PIC 9(01) VALUE ZERO.
+
+*> Step start/end timestamps, so DisplayOne/DisplayTwo/DisplayThree
+*> read as a real extract/transform/load mini-pipeline rather than a
+*> word game (see req 038).
+ 01 WS-STEP-NAME PIC X(09).
+ 01 WS-STEP-TIMESTAMP-RAW PIC X(21).
+ 01 WS-STEP-DATE PIC X(08).
+ 01 WS-STEP-TIME PIC X(06).
+
+*> Watchdog cap on both PERFORM THROUGH ranges below, since neither
+*> loop's exit variable (VeryVariable) was ever actually being
+*> incremented - every PERFORM UNTIL in this program gets an
+*> increment/exit-path audit and a maximum-iteration guard, the same
+*> treatment PerformUntilTest got (see req 042).
+ 01 WS-WATCHDOG-MAX-ITERATIONS PIC 9(05) VALUE 1000.
+ 01 WS-WATCHDOG-ITERATION-COUNT PIC 9(05) VALUE ZERO.
+
  PROCEDURE DIVISION.
  MainProgram.
+      PERFORM CaptureRunStartTimestamp
+      PERFORM ReadStepControlFile
       PERFORM DisplayOne THROUGH DisplayTwo
         UNTIL VeryVariable = 12
+               OR WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+      IF WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        DISPLAY "WATCHDOG TRIPPED - FIRST RANGE NEVER REACHED TARGET"
+      END-IF
       DISPLAY "Aaaannnd".
-      PERFORM DisplayOne THROUGH DisplayThree WITH TEST BEFORE
-        UNTIL VeryVariable = 8
-      DISPLAY "ImDone!".
+      PERFORM ResetVeryVariable
+      IF WS-RUN-LOAD-STEP
+        PERFORM DisplayOne THROUGH DisplayThree WITH TEST BEFORE
+          UNTIL VeryVariable = 8
+                 OR WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+      ELSE
+        DISPLAY "LOAD STEP SKIPPED - DRY RUN"
+        PERFORM DisplayOne THROUGH DisplayTwo WITH TEST BEFORE
+          UNTIL VeryVariable = 8
+                 OR WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+      END-IF
+      IF WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        DISPLAY "WATCHDOG TRIPPED - SECOND RANGE NEVER REACHED TARGET"
+        MOVE 8 TO WS-RETURN-CODE
+      ELSE
+        MOVE ZERO TO WS-RETURN-CODE
+      END-IF
+      MOVE WS-RETURN-CODE TO RETURN-CODE
+      DISPLAY "ImDone! RUN-START=" WS-RUN-DATE WS-RUN-TIME
+              " TOTAL-ITERATIONS=" WS-ITERATION-COUNT
+              " RETURN-CODE=" WS-RETURN-CODE.
       STOP RUN.
 
+*> Stamps the shared RUNCTL run date/time once at startup (see req 047).
+ CaptureRunStartTimestamp.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME.
+
+ ReadStepControlFile.
+      OPEN INPUT STEP-CONTROL-FILE
+      IF WS-STEP-CONTROL-STATUS = "00"
+        READ STEP-CONTROL-FILE
+          NOT AT END
+            MOVE SC-RUN-LOAD-STEP TO WS-RUN-LOAD-STEP-SWITCH
+            MOVE SC-SIMULATE-FAILURE-AT TO WS-SIMULATE-FAILURE-AT
+        END-READ
+        CLOSE STEP-CONTROL-FILE
+        DISPLAY "STEP CONTROL LOADED - RUN-LOAD-STEP="
+                WS-RUN-LOAD-STEP-SWITCH
+                " SIMULATE-FAILURE-AT=" WS-SIMULATE-FAILURE-AT
+      ELSE
+        DISPLAY "NO STEP CONTROL FILE - RUNNING LOAD STEP BY DEFAULT"
+      END-IF.
+
+*> Makes the second PERFORM THROUGH's starting state an explicit,
+*> logged reset instead of an implicit side effect of the first loop
+*> having ended at 12 (see req 039).
+ ResetVeryVariable.
+      MOVE 1 TO VeryVariable
+      MOVE ZERO TO WS-WATCHDOG-ITERATION-COUNT
+      SET WS-STEP-ABEND-DETECTED TO FALSE
+      MOVE SPACES TO WS-FAILED-STEP-NAME
+      DISPLAY "VeryVariable RESET TO " VeryVariable.
+
+*> Extract step.
  DisplayOne.
-      DISPLAY "Rock".
+      MOVE 1 TO WS-STEP-SEQUENCE-NUMBER
+      IF NOT WS-STEP-ABEND-DETECTED
+        MOVE "EXTRACT" TO WS-STEP-NAME
+        PERFORM LogStepStart
+        DISPLAY "Rock"
+        PERFORM LogStepEnd
+        PERFORM CheckForSimulatedFailure
+      END-IF.
 
+*> Transform step.
  DisplayTwo.
-      DISPLAY "on!".
+      MOVE 2 TO WS-STEP-SEQUENCE-NUMBER
+      IF NOT WS-STEP-ABEND-DETECTED
+        MOVE "TRANSFORM" TO WS-STEP-NAME
+        PERFORM LogStepStart
+        DISPLAY "on!"
+        PERFORM LogStepEnd
+        PERFORM CheckForSimulatedFailure
+      END-IF
+      ADD 1 TO VeryVariable
+      ADD 1 TO WS-ITERATION-COUNT
+      ADD 1 TO WS-WATCHDOG-ITERATION-COUNT.
 
+*> Load step.
  DisplayThree.
-      DISPLAY "Baby!".
+      MOVE 3 TO WS-STEP-SEQUENCE-NUMBER
+      IF WS-STEP-ABEND-DETECTED
+        DISPLAY "STEP=LOAD SKIPPED - ABEND IN " WS-FAILED-STEP-NAME
+      ELSE
+        MOVE "LOAD" TO WS-STEP-NAME
+        PERFORM LogStepStart
+        DISPLAY "Baby!"
+        PERFORM LogStepEnd
+        PERFORM CheckForSimulatedFailure
+      END-IF.
+
+*> Stands in for a real failure check (return code, file status, and
+*> so on) until one of these steps has an actual failure mode to
+*> detect; WS-SIMULATE-FAILURE-AT lets the trap be exercised today via
+*> the step-control file (see req 041).
+ CheckForSimulatedFailure.
+      IF WS-STEP-SEQUENCE-NUMBER = WS-SIMULATE-FAILURE-AT
+        SET WS-STEP-ABEND-DETECTED TO TRUE
+        MOVE WS-STEP-NAME TO WS-FAILED-STEP-NAME
+        DISPLAY "ABEND DETECTED IN STEP=" WS-STEP-NAME
+                " - REMAINING STEPS IN RANGE SKIPPED"
+      END-IF.
+
+ LogStepStart.
+      PERFORM CaptureStepTimestamp
+      DISPLAY "STEP=" WS-STEP-NAME " START=" WS-STEP-DATE WS-STEP-TIME.
+
+ LogStepEnd.
+      PERFORM CaptureStepTimestamp
+      DISPLAY "STEP=" WS-STEP-NAME " END=" WS-STEP-DATE WS-STEP-TIME.
+
+ CaptureStepTimestamp.
+      MOVE FUNCTION CURRENT-DATE TO WS-STEP-TIMESTAMP-RAW
+      MOVE WS-STEP-TIMESTAMP-RAW (1:8) TO WS-STEP-DATE
+      MOVE WS-STEP-TIMESTAMP-RAW (9:6) TO WS-STEP-TIME.
