@@ -1,15 +1,306 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. AlphaNumMv.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT TRUNCATION-LOG-FILE ASSIGN TO "ANMTRUNC"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TRUNCATION-LOG-STATUS.
+*> Dynamic ASSIGN so a dry run can point this program at a test
+*> dataset instead of ANMCUST without recompiling (see req 049).
+     SELECT CUSTOMER-NAME-FILE ASSIGN TO WS-CUSTOMER-NAME-FILE-NAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CUSTOMER-NAME-STATUS.
+     SELECT CUSTOMER-NAME-OUT-FILE ASSIGN TO "ANMCUSTO"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CUSTOMER-NAME-OUT-STATUS.
+     SELECT NAME-HISTORY-FILE ASSIGN TO "ANMHIST"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-NAME-HISTORY-STATUS.
+*> Consolidated run-summary line, appended to by every program in the
+*> batch suite so RunSummaryReport can print one report covering the
+*> whole run instead of each program's counts only ever reaching the
+*> console (see req 048).
+     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+*> Run-time parameter card: DRY-RUN-FLAG, following the same
+*> one-field-per-line convention as HierarchData's PARMCARD (see req
+*> 049).
+     SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD TRUNCATION-LOG-FILE.
+ 01 TRUNCATION-LOG-RECORD PIC X(80).
+
+ FD RUN-SUMMARY-FILE.
+ 01 RUN-SUMMARY-RECORD PIC X(80).
+
+ FD PARM-CARD-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 PARM-CARD-RECORD PIC X(80).
+
+*> Customer-name master, one record per customer. AlphaNumMv reads
+*> each customer's raw name fields, standardizes them, and rewrites
+*> the record to CUSTOMER-NAME-OUT-FILE (see req 021).
+ FD CUSTOMER-NAME-FILE.
+*> Widened to accommodate longer, hyphenated, and multi-part surnames
+*> (see req 023); PIC X bytes accommodate extended/multi-byte
+*> characters without a national (PIC N) data-type change elsewhere
+*> in this repo.
+ 01 CUSTOMER-NAME-RECORD.
+    05 Surname PIC X(30).
+    05 TruncateName PIC X(15).
+    05 FillName PIC X(30).
+    05 FILLER PIC X(05).
+
+ FD CUSTOMER-NAME-OUT-FILE.
+ 01 CUSTOMER-NAME-OUT-RECORD PIC X(80).
+
+*> One record per Surname change, so a prior value is never lost once
+*> AlphaNumMv overwrites it (see req 022).
+ FD NAME-HISTORY-FILE.
+ 01 NAME-HISTORY-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
- 01 Surname PIC X(6) VALUE "Chuck ".
- 01 TruncateName PIC X(2) VALUE "ab".
- 01 FillName PIC X(12) VALUE "123456789012".
+ 01 WS-OLD-SURNAME PIC X(30).
+ 01 WS-TRUNCATION-LOG-STATUS PIC X(02).
+    88 WS-TRUNCATION-LOG-OK VALUE "00".
+
+ 01 WS-CUSTOMER-NAME-STATUS PIC X(02).
+    88 WS-CUSTOMER-NAME-OK VALUE "00".
+
+ 01 WS-CUSTOMER-NAME-OUT-STATUS PIC X(02).
+    88 WS-CUSTOMER-NAME-OUT-OK VALUE "00".
+
+ 01 WS-NAME-HISTORY-STATUS PIC X(02).
+    88 WS-NAME-HISTORY-OK VALUE "00".
+
+ 01 WS-END-OF-FILE-SWITCH PIC X(01) VALUE "N".
+    88 WS-END-OF-FILE VALUE "Y" FALSE "N".
+
+ 01 WS-RUN-SUMMARY-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-SUMMARY-RETURN-CODE PIC -9(04).
+ 01 WS-RUN-TIMESTAMP-RAW PIC X(21).
+ 01 WS-RUN-DATE PIC X(08).
+ 01 WS-RUN-TIME PIC X(06).
+
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
+
+*> Dry-run switch and dataset name, used in place of ANMCUST when the
+*> DRY-RUN-FLAG on the parm card is "Y" (see req 049). Declared locally
+*> rather than via the shared RUNCTL copybook since this program
+*> already carries its own run-date/return-code fields (see req 048).
+ 01 WS-DRY-RUN-SWITCH PIC X(01) VALUE "N".
+    88 WS-DRY-RUN-MODE VALUE "Y" FALSE "N".
+ 01 WS-CUSTOMER-NAME-FILE-NAME PIC X(20) VALUE "ANMCUST".
+ 01 WS-TEST-CUSTOMER-NAME-FILE-NAME PIC X(20) VALUE "ANMCUSTT".
+
+ 01 WS-CUSTOMER-COUNT PIC 9(07) VALUE ZERO.
+
+ 01 WS-TRUNCATION-COUNT PIC 9(05) VALUE ZERO.
+ 01 WS-TRUNC-SOURCE-VALUE PIC X(30).
+ 01 WS-TRUNC-FIELD-NAME PIC X(15).
+*> Target length is the real destination field's own declared length
+*> (Surname/TruncateName/FillName, via FUNCTION LENGTH), not a stale
+*> constant, so the logged CLIPPED= value always matches what actually
+*> gets stored in that field (see req 017 and req 023's widening).
+ 01 WS-TRUNC-TARGET-LENGTH PIC 9(03).
+ 01 WS-TRUNC-CLIPPED-VALUE PIC X(30).
+
+*> Working fields for StandardizeName (trim, upper-case, de-hyphenate,
+*> collapse-internal-spaces) applied before every MOVE into a name
+*> field (see req 018).
+ 01 WS-STD-WORD-TABLE.
+    05 WS-STD-WORD OCCURS 10 TIMES PIC X(30).
+ 01 WS-STD-WORD-COUNT PIC 9(02).
+ 01 WS-STD-SUBSCRIPT PIC 9(02).
+ 01 WS-STD-REMAINDER PIC X(30).
 
  PROCEDURE DIVISION.
  MainProgram.
-      MOVE "Arnold" TO Surname
-      MOVE "Brnold" TO TruncateName
-      MOVE "Crnold" TO FillName
-      STOP RUN.
+      PERFORM ReadParmCard
+      OPEN OUTPUT TRUNCATION-LOG-FILE
+      OPEN INPUT CUSTOMER-NAME-FILE
+      IF NOT WS-CUSTOMER-NAME-OK
+        DISPLAY "AlphaNumMv: unable to open ANMCUST, status="
+                WS-CUSTOMER-NAME-STATUS
+        MOVE 8 TO RETURN-CODE
+        CLOSE TRUNCATION-LOG-FILE
+        PERFORM WriteRunSummaryRecord
+        GOBACK
+      END-IF
+      OPEN OUTPUT CUSTOMER-NAME-OUT-FILE
+      OPEN OUTPUT NAME-HISTORY-FILE
+
+      PERFORM ReadCustomerNameRecord
+      PERFORM UNTIL WS-END-OF-FILE
+        PERFORM StandardizeCustomerNameRecord
+        PERFORM ReadCustomerNameRecord
+      END-PERFORM
+
+      CLOSE CUSTOMER-NAME-FILE
+      CLOSE CUSTOMER-NAME-OUT-FILE
+      CLOSE NAME-HISTORY-FILE
+      CLOSE TRUNCATION-LOG-FILE
+      DISPLAY "AlphaNumMv: customers processed=" WS-CUSTOMER-COUNT
+      MOVE ZERO TO RETURN-CODE
+      PERFORM WriteRunSummaryRecord
+      GOBACK.
+
+ ReadParmCard.
+      MOVE "ANMCUST" TO WS-CUSTOMER-NAME-FILE-NAME
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:01) TO WS-DRY-RUN-SWITCH
+        END-READ
+        CLOSE PARM-CARD-FILE
+      END-IF
+      IF WS-DRY-RUN-MODE
+        MOVE WS-TEST-CUSTOMER-NAME-FILE-NAME TO WS-CUSTOMER-NAME-FILE-NAME
+        DISPLAY "AlphaNumMv: DRY RUN MODE - FILE="
+                WS-CUSTOMER-NAME-FILE-NAME
+      END-IF.
+
+ ReadCustomerNameRecord.
+      READ CUSTOMER-NAME-FILE
+        AT END
+          SET WS-END-OF-FILE TO TRUE
+      END-READ.
+
+ StandardizeCustomerNameRecord.
+      ADD 1 TO WS-CUSTOMER-COUNT
+
+      MOVE Surname TO WS-OLD-SURNAME
+      MOVE Surname TO WS-TRUNC-SOURCE-VALUE
+      PERFORM StandardizeName
+      MOVE "Surname" TO WS-TRUNC-FIELD-NAME
+      MOVE FUNCTION LENGTH (Surname) TO WS-TRUNC-TARGET-LENGTH
+      PERFORM LogTruncationIfNeeded
+      MOVE WS-TRUNC-SOURCE-VALUE TO Surname
+      IF Surname NOT = WS-OLD-SURNAME
+        PERFORM WriteNameHistoryRecord
+      END-IF
+
+      MOVE TruncateName TO WS-TRUNC-SOURCE-VALUE
+      PERFORM StandardizeName
+      MOVE "TruncateName" TO WS-TRUNC-FIELD-NAME
+      MOVE FUNCTION LENGTH (TruncateName) TO WS-TRUNC-TARGET-LENGTH
+      PERFORM LogTruncationIfNeeded
+      MOVE WS-TRUNC-SOURCE-VALUE TO TruncateName
+
+      MOVE FillName TO WS-TRUNC-SOURCE-VALUE
+      PERFORM StandardizeName
+      MOVE "FillName" TO WS-TRUNC-FIELD-NAME
+      MOVE FUNCTION LENGTH (FillName) TO WS-TRUNC-TARGET-LENGTH
+      PERFORM LogTruncationIfNeeded
+      MOVE WS-TRUNC-SOURCE-VALUE TO FillName
+
+      MOVE CUSTOMER-NAME-RECORD TO CUSTOMER-NAME-OUT-RECORD
+      WRITE CUSTOMER-NAME-OUT-RECORD.
+
+ WriteNameHistoryRecord.
+      MOVE SPACES TO NAME-HISTORY-RECORD
+      STRING "CUSTOMER=" DELIMITED BY SIZE
+             WS-CUSTOMER-COUNT DELIMITED BY SIZE
+             " OLD-SURNAME=" DELIMITED BY SIZE
+             WS-OLD-SURNAME DELIMITED BY SIZE
+             " NEW-SURNAME=" DELIMITED BY SIZE
+             Surname DELIMITED BY SIZE
+        INTO NAME-HISTORY-RECORD
+      END-STRING
+      WRITE NAME-HISTORY-RECORD.
+
+*> Trims leading/trailing spaces, upper-cases, replaces hyphens with
+*> spaces, then rebuilds the value with internal runs of spaces
+*> collapsed to exactly one space each.
+ StandardizeName.
+      MOVE FUNCTION TRIM (WS-TRUNC-SOURCE-VALUE) TO WS-TRUNC-SOURCE-VALUE
+      MOVE FUNCTION UPPER-CASE (WS-TRUNC-SOURCE-VALUE)
+        TO WS-TRUNC-SOURCE-VALUE
+      INSPECT WS-TRUNC-SOURCE-VALUE REPLACING ALL "-" BY " "
+
+      MOVE SPACES TO WS-STD-WORD-TABLE
+      MOVE ZERO TO WS-STD-WORD-COUNT
+      MOVE WS-TRUNC-SOURCE-VALUE TO WS-STD-REMAINDER
+      UNSTRING WS-STD-REMAINDER DELIMITED BY ALL SPACE
+        INTO WS-STD-WORD (1) WS-STD-WORD (2) WS-STD-WORD (3)
+             WS-STD-WORD (4) WS-STD-WORD (5) WS-STD-WORD (6)
+             WS-STD-WORD (7) WS-STD-WORD (8) WS-STD-WORD (9)
+             WS-STD-WORD (10)
+        TALLYING IN WS-STD-WORD-COUNT
+      END-UNSTRING
+
+      MOVE SPACES TO WS-TRUNC-SOURCE-VALUE
+      PERFORM VARYING WS-STD-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-STD-SUBSCRIPT > WS-STD-WORD-COUNT
+        IF WS-STD-SUBSCRIPT = 1
+          STRING FUNCTION TRIM (WS-STD-WORD (WS-STD-SUBSCRIPT))
+            DELIMITED BY SIZE
+            INTO WS-TRUNC-SOURCE-VALUE
+          END-STRING
+        ELSE
+          STRING FUNCTION TRIM (WS-TRUNC-SOURCE-VALUE) DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-STD-WORD (WS-STD-SUBSCRIPT))
+                   DELIMITED BY SIZE
+            INTO WS-TRUNC-SOURCE-VALUE
+          END-STRING
+        END-IF
+      END-PERFORM.
+
+*> When the standardized value is wider than the destination field
+*> actually is, clip WS-TRUNC-SOURCE-VALUE to that width before the
+*> caller's final MOVE so the stored value always matches what was
+*> logged as CLIPPED= here - no silent "TRUNCATION" entry for a value
+*> that is then written out in full.
+ LogTruncationIfNeeded.
+      IF FUNCTION LENGTH (FUNCTION TRIM (WS-TRUNC-SOURCE-VALUE))
+           > WS-TRUNC-TARGET-LENGTH
+        MOVE WS-TRUNC-SOURCE-VALUE (1:WS-TRUNC-TARGET-LENGTH)
+          TO WS-TRUNC-CLIPPED-VALUE
+        ADD 1 TO WS-TRUNCATION-COUNT
+        STRING "TRUNCATION FIELD=" DELIMITED BY SIZE
+               WS-TRUNC-FIELD-NAME DELIMITED BY SIZE
+               " ORIGINAL=" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-TRUNC-SOURCE-VALUE) DELIMITED BY SIZE
+               " CLIPPED=" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-TRUNC-CLIPPED-VALUE) DELIMITED BY SIZE
+          INTO TRUNCATION-LOG-RECORD
+        END-STRING
+        WRITE TRUNCATION-LOG-RECORD
+        MOVE WS-TRUNC-CLIPPED-VALUE TO WS-TRUNC-SOURCE-VALUE
+      END-IF.
+
+*> Appends this run's results to the shared RUNSUMRY dataset for
+*> RunSummaryReport to consolidate (see req 048).
+ WriteRunSummaryRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME
+      MOVE RETURN-CODE TO WS-RUN-SUMMARY-RETURN-CODE
+      OPEN EXTEND RUN-SUMMARY-FILE
+      IF WS-RUN-SUMMARY-STATUS = "05" OR WS-RUN-SUMMARY-STATUS = "35"
+        OPEN OUTPUT RUN-SUMMARY-FILE
+      END-IF
+      MOVE SPACES TO RUN-SUMMARY-RECORD
+      STRING "STEP=AlphaNumMv" DELIMITED BY SIZE
+             " PROCESSED=" DELIMITED BY SIZE
+             WS-CUSTOMER-COUNT DELIMITED BY SIZE
+             " TRUNCATED=" DELIMITED BY SIZE
+             WS-TRUNCATION-COUNT DELIMITED BY SIZE
+             " RETURN-CODE=" DELIMITED BY SIZE
+             WS-RUN-SUMMARY-RETURN-CODE DELIMITED BY SIZE
+             " TIMESTAMP=" DELIMITED BY SIZE
+             WS-RUN-DATE DELIMITED BY SIZE
+             WS-RUN-TIME DELIMITED BY SIZE
+        INTO RUN-SUMMARY-RECORD
+      END-STRING
+      WRITE RUN-SUMMARY-RECORD
+      CLOSE RUN-SUMMARY-FILE.
