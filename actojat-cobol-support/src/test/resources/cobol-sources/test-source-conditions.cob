@@ -1,66 +1,427 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. Conditions.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT RANGE-CONTROL-FILE ASSIGN TO "CTLRANGE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RANGE-CONTROL-STATUS.
+     SELECT SUMMARY-FILE ASSIGN TO "CONDSUMM"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SUMMARY-STATUS.
+     SELECT EXCEPTION-FILE ASSIGN TO "CONDEXCP"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-EXCEPTION-STATUS.
+*> Run-time parameter card: DRY-RUN-FLAG as the first (and, today,
+*> only) line, following the same one-field-per-line convention as
+*> HierarchData's PARMCARD (see req 049).
+     SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+*> Consolidated run-summary line, appended to by every program in the
+*> batch suite so RunSummaryReport can print one report covering the
+*> whole run instead of each program's counts only ever reaching the
+*> console (see req 048).
+     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+*> One line per eligibility test: OPERATOR(3) BOUND(9) MESSAGE(16).
+*> OPERATOR is one of GT/NGT/LT/NLT/EQ/NEQ/GE/LE.
+ FD  RANGE-CONTROL-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 RANGE-CONTROL-RECORD.
+     05 RC-OPERATOR PIC X(03).
+     05 RC-BOUND     PIC 9(09).
+     05 RC-MESSAGE   PIC X(16).
+     05 FILLER       PIC X(52).
+
+ FD  SUMMARY-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 SUMMARY-RECORD PIC X(80).
+
+*> One coded exception record per failing threshold test, so
+*> operations can trace a bad value straight back to the rule it
+*> tripped instead of re-running the program (see req 019).
+ FD  EXCEPTION-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 EXCEPTION-RECORD PIC X(80).
+
+ FD  RUN-SUMMARY-FILE.
+ 01 RUN-SUMMARY-RECORD PIC X(80).
+
+ FD  PARM-CARD-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 PARM-CARD-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
+ 01 WS-RUN-SUMMARY-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-SUMMARY-RETURN-CODE PIC -9(04).
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
+
  01 n PIC 9(5) VALUE 5.
 
+*> Test values substituted for n/WS-SIGNED-N when the DRY-RUN-FLAG on
+*> the parm card is "Y", so operations can exercise the tier/range
+*> ladders against a known test value without recompiling (see req
+*> 049).
+ 01 WS-TEST-N PIC 9(05) VALUE 15.
+ 01 WS-TEST-SIGNED-N PIC S9(05) VALUE -15.
+
+ 01 WS-RANGE-CONTROL-STATUS PIC X(02) VALUE "00".
+ 01 WS-SUMMARY-STATUS PIC X(02) VALUE "00".
+ 01 WS-EXCEPTION-STATUS PIC X(02) VALUE "00".
+ 01 WS-EXCEPTION-COUNT PIC 9(04) VALUE 0.
+ 01 WS-EXCEPTION-VALUE PIC 9(09).
+ 01 WS-EXCEPTION-SIGNED-VALUE PIC S9(09).
+*> Floating-sign numeric-edited views used only for STRINGing a
+*> negative bound/value with a real minus sign instead of copying the
+*> raw zoned-decimal overpunch byte (see WS-RUN-SUMMARY-RETURN-CODE
+*> for the same pattern).
+ 01 WS-RANGE-SIGNED-BOUND-EDIT PIC -9(09).
+ 01 WS-EXCEPTION-SIGNED-VALUE-EDIT PIC -9(09).
+ 01 WS-TESTS-PASSED PIC 9(04) VALUE 0.
+ 01 WS-TESTS-FAILED PIC 9(04) VALUE 0.
+ 01 WS-RANGE-TEST-SWITCH PIC X(01) VALUE "N".
+     88 WS-RANGE-TEST-PASSED VALUE "Y" FALSE "N".
+
+*> Tiered eligibility classification, replacing what used to be a
+*> string of ascending-bound IF statements with one table lookup.
+ 01 WS-TIER-TABLE.
+     05 FILLER PIC 9(09) VALUE 10.
+     05 FILLER PIC X(06) VALUE "TIER-1".
+     05 FILLER PIC 9(09) VALUE 20.
+     05 FILLER PIC X(06) VALUE "TIER-2".
+     05 FILLER PIC 9(09) VALUE 100.
+     05 FILLER PIC X(06) VALUE "TIER-3".
+     05 FILLER PIC 9(09) VALUE 110.
+     05 FILLER PIC X(06) VALUE "TIER-4".
+     05 FILLER PIC 9(09) VALUE 200.
+     05 FILLER PIC X(06) VALUE "TIER-5".
+ 01 WS-TIER-TABLE-REDEF REDEFINES WS-TIER-TABLE.
+     05 WS-TIER-ENTRY OCCURS 5 TIMES.
+         10 WS-TIER-UPPER-BOUND PIC 9(09).
+         10 WS-TIER-CODE        PIC X(06).
+ 01 WS-TIER-SUBSCRIPT PIC 9(02) VALUE 0.
+ 01 WS-TIER-CLASSIFICATION PIC X(06) VALUE "TIER-6".
+
+*> Signed comparison path, so this same threshold ladder can be
+*> reused for a negative adjustment/reversal amount and not just a
+*> positive balance. WS-SIGNED-N defaults to n's value with the sign
+*> flipped so the two paths exercise different branches out of the
+*> box; a real caller would MOVE the actual signed amount in.
+ 01 WS-SIGNED-N PIC S9(05) VALUE -5.
+ 01 WS-SIGNED-TESTS-PASSED PIC 9(04) VALUE 0.
+ 01 WS-SIGNED-TESTS-FAILED PIC 9(04) VALUE 0.
+
+*> Compiled-in defaults, used whenever CTLRANGE is not supplied, so
+*> operations can retune the boundary values without a recompile but
+*> a plain run still gets today's behavior out of the box.
+ 01 WS-RANGE-TABLE-DEFAULTS.
+     05 FILLER PIC X(03) VALUE "GT ".
+     05 FILLER PIC 9(09) VALUE 10.
+     05 FILLER PIC X(16) VALUE "oops".
+     05 FILLER PIC X(03) VALUE "NGT".
+     05 FILLER PIC 9(09) VALUE 20.
+     05 FILLER PIC X(16) VALUE "correct".
+     05 FILLER PIC X(03) VALUE "LT ".
+     05 FILLER PIC 9(09) VALUE 10.
+     05 FILLER PIC X(16) VALUE "yeah".
+     05 FILLER PIC X(03) VALUE "NLT".
+     05 FILLER PIC 9(09) VALUE 10.
+     05 FILLER PIC X(16) VALUE "damn".
+     05 FILLER PIC X(03) VALUE "GT ".
+     05 FILLER PIC 9(09) VALUE 100.
+     05 FILLER PIC X(16) VALUE "oops2".
+     05 FILLER PIC X(03) VALUE "NGT".
+     05 FILLER PIC 9(09) VALUE 200.
+     05 FILLER PIC X(16) VALUE "correct2".
+     05 FILLER PIC X(03) VALUE "LT ".
+     05 FILLER PIC 9(09) VALUE 110.
+     05 FILLER PIC X(16) VALUE "yeah2".
+     05 FILLER PIC X(03) VALUE "NLT".
+     05 FILLER PIC 9(09) VALUE 110.
+     05 FILLER PIC X(16) VALUE "damn2".
+     05 FILLER PIC X(03) VALUE "EQ ".
+     05 FILLER PIC 9(09) VALUE 5.
+     05 FILLER PIC X(16) VALUE "eqqqq".
+     05 FILLER PIC X(03) VALUE "NEQ".
+     05 FILLER PIC 9(09) VALUE 5.
+     05 FILLER PIC X(16) VALUE "noteqqqq".
+     05 FILLER PIC X(03) VALUE "EQ ".
+     05 FILLER PIC 9(09) VALUE 445.
+     05 FILLER PIC X(16) VALUE "eqqqq2".
+     05 FILLER PIC X(03) VALUE "NEQ".
+     05 FILLER PIC 9(09) VALUE 775.
+     05 FILLER PIC X(16) VALUE "noteqqqq2".
+     05 FILLER PIC X(03) VALUE "GE ".
+     05 FILLER PIC 9(09) VALUE 123.
+     05 FILLER PIC X(16) VALUE "goe11111".
+     05 FILLER PIC X(03) VALUE "GE ".
+     05 FILLER PIC 9(09) VALUE 1550.
+     05 FILLER PIC X(16) VALUE "gtoet2323".
+     05 FILLER PIC X(03) VALUE "LE ".
+     05 FILLER PIC 9(09) VALUE 33.
+     05 FILLER PIC X(16) VALUE "lteq33".
+     05 FILLER PIC X(03) VALUE "LE ".
+     05 FILLER PIC 9(09) VALUE 77112.
+     05 FILLER PIC X(16) VALUE "ltort774444444".
+ 01 WS-RANGE-TABLE REDEFINES WS-RANGE-TABLE-DEFAULTS.
+     05 WS-RANGE-ENTRY OCCURS 16 TIMES.
+         10 WS-RANGE-OPERATOR PIC X(03).
+         10 WS-RANGE-BOUND     PIC 9(09).
+         10 WS-RANGE-SIGNED-BOUND REDEFINES WS-RANGE-BOUND PIC S9(09).
+         10 WS-RANGE-MESSAGE   PIC X(16).
+ 01 WS-RANGE-ENTRY-COUNT PIC 9(02) VALUE 16.
+ 01 WS-RANGE-SUBSCRIPT PIC 9(02) VALUE 0.
+
  PROCEDURE DIVISION.
  MainProgram.
-      IF n GREATER THAN 10 THEN
-        DISPLAY "oops"
-      END-IF
-      IF n NOT GREATER THAN 20 THEN
-        DISPLAY "correct"
-      END-IF
+      PERFORM ReadParmCard
+      PERFORM LoadRangeControlFile
+      OPEN OUTPUT SUMMARY-FILE
+      OPEN OUTPUT EXCEPTION-FILE
+      PERFORM VARYING WS-RANGE-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-RANGE-SUBSCRIPT > WS-RANGE-ENTRY-COUNT
+        PERFORM EvaluateRangeEntry
+      END-PERFORM
+      PERFORM VARYING WS-RANGE-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-RANGE-SUBSCRIPT > WS-RANGE-ENTRY-COUNT
+        PERFORM EvaluateSignedRangeEntry
+      END-PERFORM
+      PERFORM ClassifyTier
+      PERFORM WriteSummaryRecord
+      CLOSE SUMMARY-FILE
+      CLOSE EXCEPTION-FILE
+      MOVE ZERO TO RETURN-CODE
+      PERFORM WriteRunSummaryRecord
+      GOBACK.
 
-      IF n LESS THAN 10 THEN
-        DISPLAY "yeah"
-      END-IF
-      IF n NOT LESS THAN 10 THEN
-        DISPLAY "damn"
-      END-IF
+ ClassifyTier.
+      MOVE "TIER-6" TO WS-TIER-CLASSIFICATION
+      PERFORM VARYING WS-TIER-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-TIER-SUBSCRIPT > 5
+        IF n <= WS-TIER-UPPER-BOUND (WS-TIER-SUBSCRIPT)
+          MOVE WS-TIER-CODE (WS-TIER-SUBSCRIPT) TO WS-TIER-CLASSIFICATION
+          MOVE 6 TO WS-TIER-SUBSCRIPT
+        END-IF
+      END-PERFORM
+      DISPLAY "CLASSIFICATION: " WS-TIER-CLASSIFICATION.
 
-      IF n > 100 THEN
-        DISPLAY "oops2"
-      END-IF
-      IF n NOT > 200 THEN
-        DISPLAY "correct2"
-      END-IF
+ WriteSummaryRecord.
+      MOVE SPACES TO SUMMARY-RECORD
+      STRING "CONDITIONS SUMMARY - TESTS RUN=" DELIMITED BY SIZE
+             WS-RANGE-ENTRY-COUNT DELIMITED BY SIZE
+             " PASSED="            DELIMITED BY SIZE
+             WS-TESTS-PASSED       DELIMITED BY SIZE
+             " FAILED="            DELIMITED BY SIZE
+             WS-TESTS-FAILED       DELIMITED BY SIZE
+             " TIER="              DELIMITED BY SIZE
+             WS-TIER-CLASSIFICATION DELIMITED BY SIZE
+             " SIGNED-PASSED="     DELIMITED BY SIZE
+             WS-SIGNED-TESTS-PASSED DELIMITED BY SIZE
+             " SIGNED-FAILED="     DELIMITED BY SIZE
+             WS-SIGNED-TESTS-FAILED DELIMITED BY SIZE
+        INTO SUMMARY-RECORD
+      END-STRING
+      WRITE SUMMARY-RECORD.
 
-      IF n < 110 THEN
-        DISPLAY "yeah2"
-      END-IF
-      IF n NOT < 110 THEN
-        DISPLAY "damn2"
+ ReadParmCard.
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:01) TO WS-DRY-RUN-SWITCH
+        END-READ
+        CLOSE PARM-CARD-FILE
       END-IF
+      IF WS-DRY-RUN-MODE
+        MOVE WS-TEST-N TO n
+        MOVE WS-TEST-SIGNED-N TO WS-SIGNED-N
+        DISPLAY "Conditions: DRY RUN MODE - N=" n
+          " SIGNED-N=" WS-SIGNED-N
+      END-IF.
 
-      IF n = 5 THEN
-        DISPLAY "eqqqq"
-      END-IF
-      IF n NOT = 5 THEN
-        DISPLAY "noteqqqq"
-      END-IF
+ LoadRangeControlFile.
+      OPEN INPUT RANGE-CONTROL-FILE
+      IF WS-RANGE-CONTROL-STATUS = "00"
+        MOVE 0 TO WS-RANGE-SUBSCRIPT
+        PERFORM UNTIL WS-RANGE-CONTROL-STATUS NOT = "00"
+                OR WS-RANGE-SUBSCRIPT >= 16
+          READ RANGE-CONTROL-FILE
+            AT END
+              CONTINUE
+            NOT AT END
+              ADD 1 TO WS-RANGE-SUBSCRIPT
+              MOVE RC-OPERATOR TO WS-RANGE-OPERATOR (WS-RANGE-SUBSCRIPT)
+              MOVE RC-BOUND    TO WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+              MOVE RC-MESSAGE  TO WS-RANGE-MESSAGE (WS-RANGE-SUBSCRIPT)
+          END-READ
+        END-PERFORM
+        MOVE WS-RANGE-SUBSCRIPT TO WS-RANGE-ENTRY-COUNT
+        CLOSE RANGE-CONTROL-FILE
+      END-IF.
 
-      IF n EQUAL TO 445 THEN
-        DISPLAY "eqqqq2"
-      END-IF
-      IF n NOT EQUAL TO 775 THEN
-        DISPLAY "noteqqqq2"
-      END-IF
+ EvaluateRangeEntry.
+      SET WS-RANGE-TEST-PASSED TO FALSE
+      EVALUATE WS-RANGE-OPERATOR (WS-RANGE-SUBSCRIPT)
+        WHEN "GT"
+          IF n > WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "NGT"
+          IF NOT (n > WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT))
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "LT"
+          IF n < WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "NLT"
+          IF NOT (n < WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT))
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "EQ"
+          IF n = WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "NEQ"
+          IF n NOT = WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "GE"
+          IF n >= WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "LE"
+          IF n <= WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+      END-EVALUATE
+      IF WS-RANGE-TEST-PASSED
+        DISPLAY WS-RANGE-MESSAGE (WS-RANGE-SUBSCRIPT)
+        ADD 1 TO WS-TESTS-PASSED
+      ELSE
+        ADD 1 TO WS-TESTS-FAILED
+        MOVE n TO WS-EXCEPTION-VALUE
+        PERFORM WriteExceptionRecord
+      END-IF.
 
-      IF n >= 123 THEN
-        DISPLAY "goe11111"
-      END-IF
-      IF n GREATER THAN OR EQUAL TO 1550 THEN
-        DISPLAY "gtoet2323"
-      END-IF
+ EvaluateSignedRangeEntry.
+      SET WS-RANGE-TEST-PASSED TO FALSE
+      EVALUATE WS-RANGE-OPERATOR (WS-RANGE-SUBSCRIPT)
+        WHEN "GT"
+          IF WS-SIGNED-N > WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "NGT"
+          IF NOT (WS-SIGNED-N > WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT))
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "LT"
+          IF WS-SIGNED-N < WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "NLT"
+          IF NOT (WS-SIGNED-N < WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT))
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "EQ"
+          IF WS-SIGNED-N = WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "NEQ"
+          IF WS-SIGNED-N NOT = WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "GE"
+          IF WS-SIGNED-N >= WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "LE"
+          IF WS-SIGNED-N <= WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+            SET WS-RANGE-TEST-PASSED TO TRUE
+          END-IF
+      END-EVALUATE
+      IF WS-RANGE-TEST-PASSED
+        DISPLAY "SIGNED: " WS-RANGE-MESSAGE (WS-RANGE-SUBSCRIPT)
+        ADD 1 TO WS-SIGNED-TESTS-PASSED
+      ELSE
+        ADD 1 TO WS-SIGNED-TESTS-FAILED
+        MOVE WS-SIGNED-N TO WS-EXCEPTION-SIGNED-VALUE
+        PERFORM WriteSignedExceptionRecord
+      END-IF.
 
-      IF n <= 33 THEN
-        DISPLAY "lteq33"
-      END-IF
-      IF n LESS THAN OR EQUAL TO 77112 THEN
-        DISPLAY "ltort774444444"
-      END-IF
+ WriteExceptionRecord.
+      ADD 1 TO WS-EXCEPTION-COUNT
+      MOVE SPACES TO EXCEPTION-RECORD
+      STRING "TEST="   DELIMITED BY SIZE
+             WS-RANGE-SUBSCRIPT DELIMITED BY SIZE
+             " OPERATOR=" DELIMITED BY SIZE
+             WS-RANGE-OPERATOR (WS-RANGE-SUBSCRIPT) DELIMITED BY SIZE
+             " BOUND="  DELIMITED BY SIZE
+             WS-RANGE-BOUND (WS-RANGE-SUBSCRIPT) DELIMITED BY SIZE
+             " VALUE="  DELIMITED BY SIZE
+             WS-EXCEPTION-VALUE DELIMITED BY SIZE
+             " MESSAGE=" DELIMITED BY SIZE
+             WS-RANGE-MESSAGE (WS-RANGE-SUBSCRIPT) DELIMITED BY SIZE
+        INTO EXCEPTION-RECORD
+      END-STRING
+      WRITE EXCEPTION-RECORD.
+
+ WriteSignedExceptionRecord.
+      ADD 1 TO WS-EXCEPTION-COUNT
+      MOVE SPACES TO EXCEPTION-RECORD
+      MOVE WS-RANGE-SIGNED-BOUND (WS-RANGE-SUBSCRIPT)
+        TO WS-RANGE-SIGNED-BOUND-EDIT
+      MOVE WS-EXCEPTION-SIGNED-VALUE TO WS-EXCEPTION-SIGNED-VALUE-EDIT
+      STRING "SIGNED-TEST=" DELIMITED BY SIZE
+             WS-RANGE-SUBSCRIPT DELIMITED BY SIZE
+             " OPERATOR=" DELIMITED BY SIZE
+             WS-RANGE-OPERATOR (WS-RANGE-SUBSCRIPT) DELIMITED BY SIZE
+             " BOUND="  DELIMITED BY SIZE
+             WS-RANGE-SIGNED-BOUND-EDIT DELIMITED BY SIZE
+             " VALUE="  DELIMITED BY SIZE
+             WS-EXCEPTION-SIGNED-VALUE-EDIT DELIMITED BY SIZE
+             " MESSAGE=" DELIMITED BY SIZE
+             WS-RANGE-MESSAGE (WS-RANGE-SUBSCRIPT) DELIMITED BY SIZE
+        INTO EXCEPTION-RECORD
+      END-STRING
+      WRITE EXCEPTION-RECORD.
 
-      STOP RUN.
+*> Appends this run's counts to the shared RUNSUMRY dataset for
+*> RunSummaryReport to consolidate (see req 048).
+ WriteRunSummaryRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME
+      MOVE RETURN-CODE TO WS-RUN-SUMMARY-RETURN-CODE
+      OPEN EXTEND RUN-SUMMARY-FILE
+      IF WS-RUN-SUMMARY-STATUS = "05" OR WS-RUN-SUMMARY-STATUS = "35"
+        OPEN OUTPUT RUN-SUMMARY-FILE
+      END-IF
+      MOVE SPACES TO RUN-SUMMARY-RECORD
+      STRING "STEP=Conditions" DELIMITED BY SIZE
+             " PASSED="  DELIMITED BY SIZE
+             WS-TESTS-PASSED DELIMITED BY SIZE
+             " FAILED="  DELIMITED BY SIZE
+             WS-TESTS-FAILED DELIMITED BY SIZE
+             " EXCEPTIONS=" DELIMITED BY SIZE
+             WS-EXCEPTION-COUNT DELIMITED BY SIZE
+             " RETURN-CODE=" DELIMITED BY SIZE
+             WS-RUN-SUMMARY-RETURN-CODE DELIMITED BY SIZE
+             " TIMESTAMP=" DELIMITED BY SIZE
+             WS-RUN-DATE DELIMITED BY SIZE
+             WS-RUN-TIME DELIMITED BY SIZE
+        INTO RUN-SUMMARY-RECORD
+      END-STRING
+      WRITE RUN-SUMMARY-RECORD
+      CLOSE RUN-SUMMARY-FILE.
