@@ -1,11 +1,113 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SimpleLoop.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT INPUT-FILE ASSIGN TO "SLPINPUT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-INPUT-FILE-STATUS.
+     SELECT REPORT-FILE ASSIGN TO "SLPREPRT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+*> First record is a header giving the iteration count; the loop
+*> processes exactly that many records' worth of work (see req 025).
+ FD  INPUT-FILE.
+ 01 INPUT-RECORD.
+    05 HDR-ITERATION-COUNT PIC 9(05).
+    05 FILLER PIC X(75).
+
+ FD  REPORT-FILE.
+ 01 REPORT-LINE PIC X(80).
+
+ WORKING-STORAGE SECTION.
+ 01 WS-INPUT-FILE-STATUS PIC X(02).
+    88 WS-INPUT-FILE-OK VALUE "00".
+
+ 01 WS-REPORT-FILE-STATUS PIC X(02).
+    88 WS-REPORT-FILE-OK VALUE "00".
+
+ 01 WS-ITERATION-COUNT PIC 9(05) VALUE ZERO.
+
+*> Spooled-report bookkeeping: page headers, page breaks, and a
+*> footer, so this is a real report-generation template rather than
+*> console DISPLAYs (see req 026).
+ 01 WS-LINES-PER-PAGE PIC 9(02) VALUE 10.
+ 01 WS-LINE-COUNT-ON-PAGE PIC 9(02) VALUE 99.
+ 01 WS-PAGE-NUMBER PIC 9(04) VALUE ZERO.
+ 01 WS-LINES-WRITTEN PIC 9(05) VALUE ZERO.
+
+ 01 WS-RECORDS-PROCESSED PIC 9(05) VALUE ZERO.
+
+*> Holds the caller's data line across a page-header write, since
+*> WriteReportPageHeader builds the header into REPORT-LINE and would
+*> otherwise clobber it before WriteReportLine writes it out.
+ 01 WS-SAVED-REPORT-LINE PIC X(80).
+
  PROCEDURE DIVISION.
  MainProgram.
-      PERFORM DisplayHelloWorld 15 TIMES.
+      PERFORM ReadIterationCountHeader
+      IF WS-ITERATION-COUNT = ZERO
+        DISPLAY "no records to process"
+        STOP RUN
+      END-IF
+      OPEN OUTPUT REPORT-FILE
+      PERFORM DisplayHelloWorld WS-ITERATION-COUNT TIMES
+      PERFORM WriteReportFooter
+      CLOSE REPORT-FILE
+      DISPLAY "Processed " WS-RECORDS-PROCESSED " records"
       STOP RUN.
 
+ ReadIterationCountHeader.
+      OPEN INPUT INPUT-FILE
+      IF WS-INPUT-FILE-OK
+        READ INPUT-FILE
+          AT END
+            CONTINUE
+          NOT AT END
+            MOVE HDR-ITERATION-COUNT TO WS-ITERATION-COUNT
+        END-READ
+        CLOSE INPUT-FILE
+      ELSE
+        MOVE 15 TO WS-ITERATION-COUNT
+      END-IF.
+
  DisplayHelloWorld.
-      DISPLAY "Hello".
-      DISPLAY "World!".
+      MOVE "Hello" TO REPORT-LINE
+      PERFORM WriteReportLine
+      MOVE "World!" TO REPORT-LINE
+      PERFORM WriteReportLine
+      ADD 1 TO WS-RECORDS-PROCESSED.
+
+ WriteReportLine.
+      IF WS-LINE-COUNT-ON-PAGE >= WS-LINES-PER-PAGE
+        MOVE REPORT-LINE TO WS-SAVED-REPORT-LINE
+        PERFORM WriteReportPageHeader
+        MOVE WS-SAVED-REPORT-LINE TO REPORT-LINE
+      END-IF
+      WRITE REPORT-LINE
+      ADD 1 TO WS-LINE-COUNT-ON-PAGE
+      ADD 1 TO WS-LINES-WRITTEN.
+
+ WriteReportPageHeader.
+      ADD 1 TO WS-PAGE-NUMBER
+      MOVE ZERO TO WS-LINE-COUNT-ON-PAGE
+      MOVE SPACES TO REPORT-LINE
+      STRING "SIMPLELOOP REPORT - PAGE " DELIMITED BY SIZE
+             WS-PAGE-NUMBER DELIMITED BY SIZE
+        INTO REPORT-LINE
+      END-STRING
+      WRITE REPORT-LINE.
+
+ WriteReportFooter.
+      MOVE SPACES TO REPORT-LINE
+      STRING "END OF REPORT - LINES=" DELIMITED BY SIZE
+             WS-LINES-WRITTEN DELIMITED BY SIZE
+             " PAGES=" DELIMITED BY SIZE
+             WS-PAGE-NUMBER DELIMITED BY SIZE
+        INTO REPORT-LINE
+      END-STRING
+      WRITE REPORT-LINE.
