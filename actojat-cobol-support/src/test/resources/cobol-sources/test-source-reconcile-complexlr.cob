@@ -0,0 +1,210 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ReconcileComplexLr.
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT TRANSACTION-FILE ASSIGN TO "CCTRANS"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+     SELECT RULE-CONTROL-FILE ASSIGN TO "CCRULES"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RULE-FILE-STATUS.
+     SELECT FLAG-FILE ASSIGN TO "CLFLAGS"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-FLAG-FILE-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD TRANSACTION-FILE.
+ 01 TRANSACTION-RECORD.
+    05 a PIC 9.
+    05 b PIC 9.
+    05 c PIC 9(3).
+    05 FILLER PIC X(75).
+
+*> Same layout as ComplexConditions' RULE-CONTROL-FILE - read here
+*> too so a CCRULES retune of rule R003's divisor doesn't silently
+*> stop being caught by this reconciliation (see req 015).
+ FD RULE-CONTROL-FILE.
+ 01 RULE-CONTROL-RECORD.
+    05 RC-RULE-ID PIC X(04).
+    05 RC-OPERATOR-CODE PIC X(02).
+    05 RC-FORMULA-CODE PIC 9(01).
+    05 RC-DIVISOR PIC 9(03).
+    05 RC-MESSAGE PIC X(10).
+
+ FD FLAG-FILE.
+ 01 FLAG-RECORD PIC X(80).
+
+ WORKING-STORAGE SECTION.
+ 01 WS-TRANSACTION-FILE-STATUS PIC X(02).
+    88 WS-TRANSACTION-FILE-OK VALUE "00".
+ 01 WS-FLAG-FILE-STATUS PIC X(02).
+    88 WS-FLAG-FILE-OK VALUE "00".
+
+ 01 WS-END-OF-FILE-SWITCH PIC X(01) VALUE "N".
+    88 WS-END-OF-FILE VALUE "Y" FALSE "N".
+
+*> ComplexConditions rule table, loaded the same by-position way
+*> ComplexConditions loads it, so R003's divisor tracks a real CCRULES
+*> retune. Only rule R003 ("a < (b + (c / divisor))") is needed here -
+*> it is the formula LrExpressions also implements (see req 015).
+*>
+*> Sized for headroom well beyond the 3 compiled-in defaults, same as
+*> ComplexConditions' WS-RULE-TABLE, so CCRULES can gain further rules
+*> without a code change and recompile (see req 016). WS-RULE-ENTRY-COUNT
+*> (set by LoadRuleControlFile) tracks how many entries are actually in
+*> use; R003's divisor is then found by WS-RULE-ID, not by assuming it
+*> stays at position 3 (see FindR003RuleSubscript).
+ 01 WS-RULE-TABLE-DEFAULTS.
+    05 FILLER PIC X(20) VALUE "R001GT1000great0r   ".
+    05 FILLER PIC X(20) VALUE "R002LT2033oneAE     ".
+    05 FILLER PIC X(20) VALUE "R003LT3002correct   ".
+    05 FILLER PIC X(20) OCCURS 17 TIMES VALUE SPACES.
+
+ 01 WS-RULE-TABLE REDEFINES WS-RULE-TABLE-DEFAULTS.
+    05 WS-RULE-ENTRY OCCURS 20 TIMES.
+       10 WS-RULE-ID PIC X(04).
+       10 WS-RULE-OPERATOR-CODE PIC X(02).
+       10 WS-RULE-FORMULA-CODE PIC 9(01).
+       10 WS-RULE-DIVISOR PIC 9(03).
+       10 WS-RULE-MESSAGE PIC X(10).
+
+ 01 WS-RULE-ENTRY-COUNT PIC 9(02) VALUE 3.
+ 01 WS-RULE-FILE-STATUS PIC X(02).
+    88 WS-RULE-FILE-OK VALUE "00" FALSE "10".
+ 01 WS-RULE-SUBSCRIPT PIC 9(02).
+ 01 WS-R003-SUBSCRIPT PIC 9(02) VALUE 3.
+
+*> ComplexConditions-style result: rounded intermediate division,
+*> matching rule R003's COMPUTE ... ROUNDED (see req 016).
+ 01 WS-COMPLEXCONDITIONS-SUM PIC S9(07)V99.
+ 01 WS-COMPLEXCONDITIONS-RESULT PIC X(01).
+    88 WS-COMPLEXCONDITIONS-TRUE VALUE "Y".
+    88 WS-COMPLEXCONDITIONS-FALSE VALUE "N".
+
+*> LrExpressions-style result: ROUNDED intermediate division.
+ 01 WS-LREXPRESSIONS-SUM PIC 9(5)V99.
+ 01 WS-LREXPRESSIONS-RESULT PIC X(01).
+    88 WS-LREXPRESSIONS-TRUE VALUE "Y".
+    88 WS-LREXPRESSIONS-FALSE VALUE "N".
+
+ 01 WS-TRANSACTION-COUNT PIC 9(07) VALUE ZERO.
+ 01 WS-DISAGREEMENT-COUNT PIC 9(07) VALUE ZERO.
+
+ PROCEDURE DIVISION.
+ MainProgram.
+      PERFORM LoadRuleControlFile
+      PERFORM FindR003RuleSubscript
+      OPEN INPUT TRANSACTION-FILE
+      IF NOT WS-TRANSACTION-FILE-OK
+        DISPLAY "ReconcileComplexLr: unable to open CCTRANS, status="
+                WS-TRANSACTION-FILE-STATUS
+        STOP RUN
+      END-IF
+      OPEN OUTPUT FLAG-FILE
+      PERFORM ReadTransactionRecord
+      PERFORM UNTIL WS-END-OF-FILE
+        PERFORM EvaluateBothPrograms
+        PERFORM ReadTransactionRecord
+      END-PERFORM
+      CLOSE TRANSACTION-FILE
+      CLOSE FLAG-FILE
+      DISPLAY "ReconcileComplexLr: transactions=" WS-TRANSACTION-COUNT
+              " disagreements=" WS-DISAGREEMENT-COUNT
+      STOP RUN.
+
+*> Same by-position CCRULES load as ComplexConditions' LoadRuleControlFile
+*> (see req 015/016). Compiled-in WS-RULE-ENTRY-COUNT of 3 (the
+*> defaults) stands unless CCRULES actually supplies at least one
+*> record, so an opened-but-empty control file still leaves the 3
+*> defaults active.
+ LoadRuleControlFile.
+      OPEN INPUT RULE-CONTROL-FILE
+      IF WS-RULE-FILE-OK
+        PERFORM VARYING WS-RULE-SUBSCRIPT FROM 1 BY 1
+          UNTIL WS-RULE-SUBSCRIPT > 20
+                OR NOT WS-RULE-FILE-OK
+          READ RULE-CONTROL-FILE
+            AT END
+              SET WS-RULE-FILE-OK TO FALSE
+            NOT AT END
+              MOVE RC-RULE-ID TO WS-RULE-ID (WS-RULE-SUBSCRIPT)
+              MOVE RC-OPERATOR-CODE TO WS-RULE-OPERATOR-CODE (WS-RULE-SUBSCRIPT)
+              MOVE RC-FORMULA-CODE TO WS-RULE-FORMULA-CODE (WS-RULE-SUBSCRIPT)
+              MOVE RC-DIVISOR TO WS-RULE-DIVISOR (WS-RULE-SUBSCRIPT)
+              MOVE RC-MESSAGE TO WS-RULE-MESSAGE (WS-RULE-SUBSCRIPT)
+              MOVE WS-RULE-SUBSCRIPT TO WS-RULE-ENTRY-COUNT
+          END-READ
+        END-PERFORM
+        CLOSE RULE-CONTROL-FILE
+      END-IF.
+
+*> CCRULES can be retuned to insert or reorder a rule ahead of R003
+*> (see req 016), so find R003 by its WS-RULE-ID rather than assuming
+*> it stays at table position 3. Falls back to position 3 if R003 is
+*> missing from the loaded table, matching the compiled-in default.
+ FindR003RuleSubscript.
+      MOVE 3 TO WS-R003-SUBSCRIPT
+      PERFORM VARYING WS-RULE-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-RULE-SUBSCRIPT > WS-RULE-ENTRY-COUNT
+        IF WS-RULE-ID (WS-RULE-SUBSCRIPT) = "R003"
+          MOVE WS-RULE-SUBSCRIPT TO WS-R003-SUBSCRIPT
+        END-IF
+      END-PERFORM.
+
+ ReadTransactionRecord.
+      READ TRANSACTION-FILE
+        AT END
+          SET WS-END-OF-FILE TO TRUE
+      END-READ.
+
+ EvaluateBothPrograms.
+      ADD 1 TO WS-TRANSACTION-COUNT
+
+*> ComplexConditions rule R003: "IF a < (b + (c / divisor))" with the
+*> division rounded and the divisor sourced from CCRULES, matching
+*> EvaluateOneRule's COMPUTE WS-RULE-RHS-VALUE ROUNDED = b + (c /
+*> WS-RULE-DIVISOR(...)) (see req 015).
+      IF WS-RULE-DIVISOR (WS-R003-SUBSCRIPT) = ZERO
+        COMPUTE WS-COMPLEXCONDITIONS-SUM ROUNDED = b
+      ELSE
+        COMPUTE WS-COMPLEXCONDITIONS-SUM ROUNDED =
+                b + (c / WS-RULE-DIVISOR (WS-R003-SUBSCRIPT))
+      END-IF
+      SET WS-COMPLEXCONDITIONS-FALSE TO TRUE
+      IF a < WS-COMPLEXCONDITIONS-SUM
+        SET WS-COMPLEXCONDITIONS-TRUE TO TRUE
+      END-IF
+
+*> LrExpressions: "IF (b + (c / 2)) < a" with ROUNDED intermediate division,
+*> restated here as the equivalent "a < (b + (c / 2))" for comparison.
+*> LrExpressions has no rule table of its own, so its divisor stays
+*> the literal 2 it always used.
+      COMPUTE WS-LREXPRESSIONS-SUM ROUNDED = b + (c / 2)
+      SET WS-LREXPRESSIONS-FALSE TO TRUE
+      IF a < WS-LREXPRESSIONS-SUM
+        SET WS-LREXPRESSIONS-TRUE TO TRUE
+      END-IF
+
+      IF WS-COMPLEXCONDITIONS-RESULT NOT = WS-LREXPRESSIONS-RESULT
+        ADD 1 TO WS-DISAGREEMENT-COUNT
+        PERFORM WriteDisagreementFlag
+      END-IF.
+
+ WriteDisagreementFlag.
+      MOVE SPACES TO FLAG-RECORD
+      STRING "DISAGREE A=" DELIMITED BY SIZE
+             a DELIMITED BY SIZE
+             " B=" DELIMITED BY SIZE
+             b DELIMITED BY SIZE
+             " C=" DELIMITED BY SIZE
+             c DELIMITED BY SIZE
+             " COMPLEXCONDITIONS=" DELIMITED BY SIZE
+             WS-COMPLEXCONDITIONS-RESULT DELIMITED BY SIZE
+             " LREXPRESSIONS=" DELIMITED BY SIZE
+             WS-LREXPRESSIONS-RESULT DELIMITED BY SIZE
+        INTO FLAG-RECORD
+      END-STRING
+      WRITE FLAG-RECORD.
