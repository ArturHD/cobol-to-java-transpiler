@@ -0,0 +1,58 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. RunSummaryReport.
+
+*> Reads the RUNSUMRY dataset that HierarchData, Conditions,
+*> ComplexConditions, LrExpressions, and AlphaNumMv each append one
+*> line to, and prints it as a single consolidated report at the end
+*> of the batch window, instead of each program's counts only ever
+*> reaching the console as scattered DISPLAY output (see req 048).
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD RUN-SUMMARY-FILE.
+ 01 RUN-SUMMARY-RECORD PIC X(80).
+
+ WORKING-STORAGE SECTION.
+ 01 WS-RUN-SUMMARY-STATUS PIC X(02).
+    88 WS-RUN-SUMMARY-OK VALUE "00".
+
+ 01 WS-END-OF-FILE-SWITCH PIC X(01) VALUE "N".
+    88 WS-END-OF-FILE VALUE "Y" FALSE "N".
+
+ 01 WS-LINE-COUNT PIC 9(05) VALUE ZERO.
+
+ PROCEDURE DIVISION.
+ MainProgram.
+      OPEN INPUT RUN-SUMMARY-FILE
+      IF NOT WS-RUN-SUMMARY-OK
+        DISPLAY "RunSummaryReport: no run-summary data available, status="
+                WS-RUN-SUMMARY-STATUS
+        MOVE 8 TO RETURN-CODE
+        GOBACK
+      END-IF
+
+      DISPLAY "===== BATCH RUN SUMMARY ====="
+      PERFORM ReadRunSummaryRecord
+      PERFORM UNTIL WS-END-OF-FILE
+        ADD 1 TO WS-LINE-COUNT
+        DISPLAY RUN-SUMMARY-RECORD
+        PERFORM ReadRunSummaryRecord
+      END-PERFORM
+      DISPLAY "===== END OF SUMMARY, STEPS REPORTED=" WS-LINE-COUNT " ====="
+
+      CLOSE RUN-SUMMARY-FILE
+      MOVE ZERO TO RETURN-CODE
+      GOBACK.
+
+ ReadRunSummaryRecord.
+      READ RUN-SUMMARY-FILE
+        AT END
+          SET WS-END-OF-FILE TO TRUE
+      END-READ.
