@@ -1,18 +1,154 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SimpleVaryingLoop.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PARM-CARD-FILE ASSIGN TO "SVLPARMC"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO "SVLCHKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+*> Parameter card holding the VARYING loop's start/step/stop values,
+*> so operations can drive different step sizes without a recompile
+*> (see req 030).
+ FD  PARM-CARD-FILE.
+ 01 PARM-CARD-RECORD PIC X(80).
+
+*> Checkpoint control record: last MyCounter value successfully
+*> processed. A checkpoint is written every WS-CHECKPOINT-INTERVAL
+*> iterations; on restart, the loop resumes from the checkpointed
+*> value instead of redoing completed work (see req 033).
+ FD  CHECKPOINT-FILE.
+ 01 CHECKPOINT-RECORD PIC 9(05).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
  01 MyCounter PIC 9(5) VALUE 1.
 
+ 01 WS-VARYING-FROM PIC 9(05) VALUE 10.
+ 01 WS-VARYING-BY PIC 9(05) VALUE 2.
+ 01 WS-VARYING-UNTIL PIC 9(05) VALUE 20.
+
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
+ 01 WS-CHECKPOINT-STATUS PIC X(02) VALUE "00".
+
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 5.
+ 01 WS-ITERATIONS-SINCE-CHECKPOINT PIC 9(05) VALUE ZERO.
+
+*> Whether CHECKPOINT-FILE has been OPEN OUTPUT this run yet. The
+*> open is deferred to WriteCheckpointRecord's first call so a
+*> restart run that fails again before its own next checkpoint
+*> interval doesn't touch CHECKPOINT-FILE and erase the prior run's
+*> last good checkpoint (see req 006's HierarchData fix, same issue).
+ 01 WS-CHECKPOINT-FILE-OPEN-SWITCH PIC X(01) VALUE "N".
+     88 WS-CHECKPOINT-FILE-OPEN VALUE "Y".
+
+*> FROM/BY/UNTIL now come from a runtime parm card, so a card where BY
+*> doesn't evenly divide (UNTIL - FROM), or FROM is already past
+*> UNTIL, would otherwise loop until MyCounter wraps around. Same
+*> guard as WhileLoopzWMB/PerformUntilTest (see req 042).
+ 01 WS-WATCHDOG-MAX-ITERATIONS PIC 9(05) VALUE 1000.
+ 01 WS-WATCHDOG-ITERATION-COUNT PIC 9(05) VALUE ZERO.
+
  PROCEDURE DIVISION.
  MainProgram.
+      PERFORM CaptureRunStartTimestamp
+      PERFORM ReadParmCard
+      PERFORM ReadRestartCheckpoint
       PERFORM DisplaySomething
-        VARYING MyCounter FROM 10 BY 2
-        UNTIL MyCounter = 20
-      DISPLAY "Im done!".
+        VARYING MyCounter FROM WS-VARYING-FROM BY WS-VARYING-BY
+        UNTIL MyCounter = WS-VARYING-UNTIL
+               OR WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+      IF WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        DISPLAY "WATCHDOG TRIPPED - MyCounter NEVER REACHED UNTIL VALUE"
+      END-IF
+      IF WS-CHECKPOINT-FILE-OPEN
+        CLOSE CHECKPOINT-FILE
+      END-IF
+      IF WS-WATCHDOG-ITERATION-COUNT >= WS-WATCHDOG-MAX-ITERATIONS
+        MOVE 8 TO WS-RETURN-CODE
+      ELSE
+        MOVE ZERO TO WS-RETURN-CODE
+      END-IF
+      MOVE WS-RETURN-CODE TO RETURN-CODE
+      DISPLAY "Im done! RUN-START=" WS-RUN-DATE WS-RUN-TIME
+              " TOTAL-ITERATIONS=" WS-ITERATION-COUNT
+              " RETURN-CODE=" WS-RETURN-CODE.
       STOP RUN.
 
+*> Stamps the shared RUNCTL run date/time once at startup, same as
+*> PerformUntilTest's and WhileLoopzWMB's per-step timestamps, so a
+*> future run-control enhancement (e.g. writing these to a run-log)
+*> only has to change RUNCTL.cpy and its callers (see req 047).
+ CaptureRunStartTimestamp.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME.
+
+ ReadParmCard.
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:05) TO WS-VARYING-FROM
+        END-READ
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:05) TO WS-VARYING-BY
+          END-READ
+        END-IF
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:05) TO WS-VARYING-UNTIL
+          END-READ
+        END-IF
+        CLOSE PARM-CARD-FILE
+        DISPLAY "PARM CARD LOADED - FROM=" WS-VARYING-FROM
+          " BY=" WS-VARYING-BY " UNTIL=" WS-VARYING-UNTIL
+      ELSE
+        DISPLAY "NO PARM CARD - USING DEFAULT FROM/BY/UNTIL"
+      END-IF.
+
+ ReadRestartCheckpoint.
+      OPEN INPUT CHECKPOINT-FILE
+      IF WS-CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+*> CHECKPOINT-RECORD is the last MyCounter value DisplaySomething
+*> already completed (see WriteCheckpointRecord), so restart one step
+*> past it instead of redoing that unit of work.
+          NOT AT END
+            COMPUTE WS-VARYING-FROM = CHECKPOINT-RECORD + WS-VARYING-BY
+            DISPLAY "RESTARTING FROM CHECKPOINTED MyCounter="
+                    WS-VARYING-FROM
+        END-READ
+        CLOSE CHECKPOINT-FILE
+      END-IF.
+
  DisplaySomething.
-      DISPLAY "Im".
-      DISPLAY "varying".
+      DISPLAY "Im varying, MyCounter=" MyCounter
+      ADD 1 TO WS-ITERATION-COUNT
+      ADD 1 TO WS-WATCHDOG-ITERATION-COUNT
+      ADD 1 TO WS-ITERATIONS-SINCE-CHECKPOINT
+      IF WS-ITERATIONS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+        PERFORM WriteCheckpointRecord
+        MOVE ZERO TO WS-ITERATIONS-SINCE-CHECKPOINT
+      END-IF.
+
+ WriteCheckpointRecord.
+      IF NOT WS-CHECKPOINT-FILE-OPEN
+        OPEN OUTPUT CHECKPOINT-FILE
+        SET WS-CHECKPOINT-FILE-OPEN TO TRUE
+      END-IF
+      MOVE MyCounter TO CHECKPOINT-RECORD
+      WRITE CHECKPOINT-RECORD.
