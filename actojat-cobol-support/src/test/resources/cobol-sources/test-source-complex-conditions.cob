@@ -1,21 +1,321 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. ComplexConditions.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> Dynamic ASSIGN so a dry run can point this program at a test
+*> transaction dataset instead of CCTRANS without recompiling (see
+*> req 049).
+     SELECT TRANSACTION-FILE ASSIGN TO WS-TRANSACTION-FILE-NAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+     SELECT RULE-CONTROL-FILE ASSIGN TO "CCRULES"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RULE-FILE-STATUS.
+     SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+     SELECT RESULT-FILE ASSIGN TO "CCRESULT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RESULT-FILE-STATUS.
+*> Consolidated run-summary line, appended to by every program in the
+*> batch suite so RunSummaryReport can print one report covering the
+*> whole run instead of each program's counts only ever reaching the
+*> console (see req 048).
+     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD TRANSACTION-FILE.
+ 01 TRANSACTION-RECORD.
+    05 a PIC 9.
+    05 b PIC 9.
+    05 c PIC 9(3).
+    05 FILLER PIC X(75).
+
+ FD RULE-CONTROL-FILE.
+ 01 RULE-CONTROL-RECORD.
+    05 RC-RULE-ID PIC X(04).
+    05 RC-OPERATOR-CODE PIC X(02).
+    05 RC-FORMULA-CODE PIC 9(01).
+    05 RC-DIVISOR PIC 9(03).
+    05 RC-MESSAGE PIC X(10).
+
+ FD RESULT-FILE.
+ 01 RESULT-RECORD PIC X(80).
+
+ FD RUN-SUMMARY-FILE.
+ 01 RUN-SUMMARY-RECORD PIC X(80).
+
+ FD PARM-CARD-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 PARM-CARD-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
- 01 a PIC 9 VALUE 25.
- 01 b PIC 9 VALUE 15.
- 01 c PIC 9 VALUE 100.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
+ 01 WS-RUN-SUMMARY-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-SUMMARY-RETURN-CODE PIC -9(04).
+
+ 01 WS-TRANSACTION-FILE-STATUS PIC X(02).
+    88 WS-TRANSACTION-FILE-OK VALUE "00".
+
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
+
+*> Dry-run dataset name, used in place of CCTRANS when the
+*> DRY-RUN-FLAG on the parm card is "Y" (see req 049).
+ 01 WS-TRANSACTION-FILE-NAME PIC X(20) VALUE "CCTRANS".
+ 01 WS-TEST-TRANSACTION-FILE-NAME PIC X(20) VALUE "CCTRANST".
+
+ 01 WS-RULE-FILE-STATUS PIC X(02).
+    88 WS-RULE-FILE-OK VALUE "00" FALSE "10".
+
+ 01 WS-RESULT-FILE-STATUS PIC X(02).
+    88 WS-RESULT-FILE-OK VALUE "00".
+
+*> Coded outcome per comparison: PASS, FAIL, or FLAG for a near-miss
+*> (the value landed within WS-FLAG-TOLERANCE of the bound but did not
+*> pass), plus end-of-run totals (see req 020).
+ 01 WS-RESULT-CODE PIC X(04).
+ 01 WS-FLAG-TOLERANCE PIC S9(07)V99 VALUE 1.
+ 01 WS-PASS-COUNT PIC 9(07) VALUE ZERO.
+ 01 WS-FAIL-COUNT PIC 9(07) VALUE ZERO.
+ 01 WS-FLAG-COUNT PIC 9(07) VALUE ZERO.
+
+ 01 WS-END-OF-FILE-SWITCH PIC X(01) VALUE "N".
+    88 WS-END-OF-FILE VALUE "Y" FALSE "N".
+
+ 01 WS-TRANSACTION-COUNT PIC 9(07) VALUE ZERO.
+
+*> Rule table: which operator and which right-hand-side formula each
+*> rule ID applies. Compiled-in defaults reproduce the original three
+*> hardcoded comparisons (great0r/oneAE/correct); an external CCRULES
+*> file, if present, replaces them without a recompile (see req 016).
+*> Sized for headroom well beyond the 3 compiled-in defaults so the
+*> business can add further rules to CCRULES without bumping this
+*> OCCURS and recompiling; WS-RULE-ENTRY-COUNT (set by
+*> LoadRuleControlFile) tracks how many entries are actually in use.
+*> RC-FORMULA-CODE: 1 = compare A to B directly.
+*>                  2 = compare A to (C / RC-DIVISOR).
+*>                  3 = compare A to (B + (C / RC-DIVISOR)).
+ 01 WS-RULE-TABLE-DEFAULTS.
+    05 FILLER PIC X(20) VALUE "R001GT1000great0r   ".
+    05 FILLER PIC X(20) VALUE "R002LT2033oneAE     ".
+    05 FILLER PIC X(20) VALUE "R003LT3002correct   ".
+    05 FILLER PIC X(20) OCCURS 17 TIMES VALUE SPACES.
+
+ 01 WS-RULE-TABLE REDEFINES WS-RULE-TABLE-DEFAULTS.
+    05 WS-RULE-ENTRY OCCURS 20 TIMES.
+       10 WS-RULE-ID PIC X(04).
+       10 WS-RULE-OPERATOR-CODE PIC X(02).
+       10 WS-RULE-FORMULA-CODE PIC 9(01).
+       10 WS-RULE-DIVISOR PIC 9(03).
+       10 WS-RULE-MESSAGE PIC X(10).
+
+ 01 WS-RULE-ENTRY-COUNT PIC 9(02) VALUE 3.
+ 01 WS-RULE-SUBSCRIPT PIC 9(02).
+ 01 WS-RULE-RHS-VALUE PIC S9(07)V99.
+ 01 WS-RULE-TEST-PASSED-SWITCH PIC X(01).
+    88 WS-RULE-TEST-PASSED VALUE "Y" FALSE "N".
 
  PROCEDURE DIVISION.
  MainProgram.
-      IF a GREATER THAN b THEN
-        DISPLAY "great0r"
+      PERFORM ReadParmCard
+      PERFORM LoadRuleControlFile
+      OPEN INPUT TRANSACTION-FILE
+      IF NOT WS-TRANSACTION-FILE-OK
+        DISPLAY "ComplexConditions: unable to open CCTRANS, status="
+                WS-TRANSACTION-FILE-STATUS
+        MOVE 8 TO RETURN-CODE
+        PERFORM WriteRunSummaryRecord
+        GOBACK
       END-IF
-      IF a < (c / 33) THEN
-        DISPLAY "oneAE"
+      OPEN OUTPUT RESULT-FILE
+      PERFORM ReadTransactionRecord
+      PERFORM UNTIL WS-END-OF-FILE
+        PERFORM EvaluateTransaction
+        PERFORM ReadTransactionRecord
+      END-PERFORM
+      CLOSE TRANSACTION-FILE
+      PERFORM WriteResultTotals
+      CLOSE RESULT-FILE
+      DISPLAY "ComplexConditions: transactions evaluated="
+              WS-TRANSACTION-COUNT
+      MOVE ZERO TO RETURN-CODE
+      PERFORM WriteRunSummaryRecord
+      GOBACK.
+
+ ReadParmCard.
+      MOVE "CCTRANS" TO WS-TRANSACTION-FILE-NAME
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:01) TO WS-DRY-RUN-SWITCH
+        END-READ
+        CLOSE PARM-CARD-FILE
+      END-IF
+      IF WS-DRY-RUN-MODE
+        MOVE WS-TEST-TRANSACTION-FILE-NAME TO WS-TRANSACTION-FILE-NAME
+        DISPLAY "ComplexConditions: DRY RUN MODE - FILE="
+                WS-TRANSACTION-FILE-NAME
+      END-IF.
+
+ LoadRuleControlFile.
+      OPEN INPUT RULE-CONTROL-FILE
+      IF WS-RULE-FILE-OK
+*> Compiled-in WS-RULE-ENTRY-COUNT of 3 (the defaults) stands unless
+*> CCRULES actually supplies at least one record, so an opened-but-
+*> empty control file still leaves the 3 defaults active.
+        PERFORM VARYING WS-RULE-SUBSCRIPT FROM 1 BY 1
+          UNTIL WS-RULE-SUBSCRIPT > 20
+                OR NOT WS-RULE-FILE-OK
+          READ RULE-CONTROL-FILE
+            AT END
+              SET WS-RULE-FILE-OK TO FALSE
+          NOT AT END
+            MOVE RC-RULE-ID TO WS-RULE-ID (WS-RULE-SUBSCRIPT)
+            MOVE RC-OPERATOR-CODE TO WS-RULE-OPERATOR-CODE (WS-RULE-SUBSCRIPT)
+            MOVE RC-FORMULA-CODE TO WS-RULE-FORMULA-CODE (WS-RULE-SUBSCRIPT)
+            MOVE RC-DIVISOR TO WS-RULE-DIVISOR (WS-RULE-SUBSCRIPT)
+            MOVE RC-MESSAGE TO WS-RULE-MESSAGE (WS-RULE-SUBSCRIPT)
+            MOVE WS-RULE-SUBSCRIPT TO WS-RULE-ENTRY-COUNT
+          END-READ
+        END-PERFORM
+        CLOSE RULE-CONTROL-FILE
+      END-IF.
+
+ ReadTransactionRecord.
+      READ TRANSACTION-FILE
+        AT END
+          SET WS-END-OF-FILE TO TRUE
+      END-READ.
+
+ EvaluateTransaction.
+      ADD 1 TO WS-TRANSACTION-COUNT
+      PERFORM VARYING WS-RULE-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-RULE-SUBSCRIPT > WS-RULE-ENTRY-COUNT
+        PERFORM EvaluateOneRule
+      END-PERFORM.
+
+ EvaluateOneRule.
+*> WS-RULE-DIVISOR now comes from CCRULES (see req 016), which can be
+*> retuned to zero without a recompile, so formulas 2 and 3 guard
+*> against division by zero instead of letting it abend the run.
+      EVALUATE WS-RULE-FORMULA-CODE (WS-RULE-SUBSCRIPT)
+        WHEN 1
+          COMPUTE WS-RULE-RHS-VALUE = b
+        WHEN 2
+          IF WS-RULE-DIVISOR (WS-RULE-SUBSCRIPT) = ZERO
+            MOVE ZERO TO WS-RULE-RHS-VALUE
+          ELSE
+            COMPUTE WS-RULE-RHS-VALUE ROUNDED =
+                    c / WS-RULE-DIVISOR (WS-RULE-SUBSCRIPT)
+          END-IF
+        WHEN 3
+          IF WS-RULE-DIVISOR (WS-RULE-SUBSCRIPT) = ZERO
+            COMPUTE WS-RULE-RHS-VALUE ROUNDED = b
+          ELSE
+            COMPUTE WS-RULE-RHS-VALUE ROUNDED =
+                    b + (c / WS-RULE-DIVISOR (WS-RULE-SUBSCRIPT))
+          END-IF
+      END-EVALUATE
+
+      SET WS-RULE-TEST-PASSED TO FALSE
+      EVALUATE WS-RULE-OPERATOR-CODE (WS-RULE-SUBSCRIPT)
+        WHEN "GT"
+          IF a > WS-RULE-RHS-VALUE
+            SET WS-RULE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "LT"
+          IF a < WS-RULE-RHS-VALUE
+            SET WS-RULE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "GE"
+          IF a >= WS-RULE-RHS-VALUE
+            SET WS-RULE-TEST-PASSED TO TRUE
+          END-IF
+        WHEN "LE"
+          IF a <= WS-RULE-RHS-VALUE
+            SET WS-RULE-TEST-PASSED TO TRUE
+          END-IF
+      END-EVALUATE
+
+      IF WS-RULE-TEST-PASSED
+        MOVE "PASS" TO WS-RESULT-CODE
+        ADD 1 TO WS-PASS-COUNT
+      ELSE
+        IF FUNCTION ABS (a - WS-RULE-RHS-VALUE) <= WS-FLAG-TOLERANCE
+          MOVE "FLAG" TO WS-RESULT-CODE
+          ADD 1 TO WS-FLAG-COUNT
+        ELSE
+          MOVE "FAIL" TO WS-RESULT-CODE
+          ADD 1 TO WS-FAIL-COUNT
+        END-IF
       END-IF
-      IF a < (b + (c / 2)) THEN
-        DISPLAY "correct"
+      PERFORM WriteResultRecord.
+
+ WriteResultRecord.
+      MOVE SPACES TO RESULT-RECORD
+      STRING "RULE="    DELIMITED BY SIZE
+             WS-RULE-ID (WS-RULE-SUBSCRIPT) DELIMITED BY SIZE
+             " RESULT="  DELIMITED BY SIZE
+             WS-RESULT-CODE DELIMITED BY SIZE
+             " A="       DELIMITED BY SIZE
+             a           DELIMITED BY SIZE
+             " RHS="     DELIMITED BY SIZE
+             WS-RULE-RHS-VALUE DELIMITED BY SIZE
+             " MESSAGE=" DELIMITED BY SIZE
+             WS-RULE-MESSAGE (WS-RULE-SUBSCRIPT) DELIMITED BY SIZE
+        INTO RESULT-RECORD
+      END-STRING
+      WRITE RESULT-RECORD.
+
+ WriteResultTotals.
+      MOVE SPACES TO RESULT-RECORD
+      STRING "TOTALS TRANSACTIONS=" DELIMITED BY SIZE
+             WS-TRANSACTION-COUNT DELIMITED BY SIZE
+             " PASS="   DELIMITED BY SIZE
+             WS-PASS-COUNT DELIMITED BY SIZE
+             " FAIL="   DELIMITED BY SIZE
+             WS-FAIL-COUNT DELIMITED BY SIZE
+             " FLAG="   DELIMITED BY SIZE
+             WS-FLAG-COUNT DELIMITED BY SIZE
+        INTO RESULT-RECORD
+      END-STRING
+      WRITE RESULT-RECORD.
+
+*> Appends this run's counts to the shared RUNSUMRY dataset for
+*> RunSummaryReport to consolidate (see req 048).
+ WriteRunSummaryRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME
+      MOVE RETURN-CODE TO WS-RUN-SUMMARY-RETURN-CODE
+      OPEN EXTEND RUN-SUMMARY-FILE
+      IF WS-RUN-SUMMARY-STATUS = "05" OR WS-RUN-SUMMARY-STATUS = "35"
+        OPEN OUTPUT RUN-SUMMARY-FILE
       END-IF
-      STOP RUN.
+      MOVE SPACES TO RUN-SUMMARY-RECORD
+      STRING "STEP=ComplexConditions" DELIMITED BY SIZE
+             " PASS="   DELIMITED BY SIZE
+             WS-PASS-COUNT DELIMITED BY SIZE
+             " FAIL="   DELIMITED BY SIZE
+             WS-FAIL-COUNT DELIMITED BY SIZE
+             " FLAG="   DELIMITED BY SIZE
+             WS-FLAG-COUNT DELIMITED BY SIZE
+             " RETURN-CODE=" DELIMITED BY SIZE
+             WS-RUN-SUMMARY-RETURN-CODE DELIMITED BY SIZE
+             " TIMESTAMP=" DELIMITED BY SIZE
+             WS-RUN-DATE DELIMITED BY SIZE
+             WS-RUN-TIME DELIMITED BY SIZE
+        INTO RUN-SUMMARY-RECORD
+      END-STRING
+      WRITE RUN-SUMMARY-RECORD
+      CLOSE RUN-SUMMARY-FILE.
