@@ -1,36 +1,517 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. HierarchData.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> Dynamic ASSIGN so a dry run can point this program at a test
+*> dataset instead of CUSTFILE without recompiling (see req 049).
+     SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CUSTOMER-STATUS.
+     SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-EXCEPTION-STATUS.
+     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+     SELECT PRIOR-RUN-FILE ASSIGN TO "PRIORRUN"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PRIOR-RUN-STATUS.
+     SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RECON-REPORT-STATUS.
+     SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+*> Consolidated run-summary line, appended to by every program in the
+*> batch suite so RunSummaryReport can print one report covering the
+*> whole run instead of each program's counts only ever reaching the
+*> console (see req 048).
+     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD  CUSTOMER-FILE
+     RECORD CONTAINS 82 CHARACTERS.
+ COPY COMPLEXX.
+
+ FD  RUN-SUMMARY-FILE.
+ 01 RUN-SUMMARY-RECORD PIC X(80).
+
+ FD  EXCEPTION-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 EXCEPTION-RECORD PIC X(80).
+
+ FD  AUDIT-FILE
+     RECORD CONTAINS 132 CHARACTERS.
+ 01 AUDIT-RECORD PIC X(132).
+
+*> Checkpoint control record: last successfully processed record
+*> number. On restart, this many records are re-read (not
+*> re-processed) so the run resumes right after the checkpoint.
+ FD  CHECKPOINT-FILE
+     RECORD CONTAINS 09 CHARACTERS.
+ 01 CHECKPOINT-RECORD PIC 9(09).
+
+*> Prior-run mirror of the account identifier (mmmmm) and status
+*> (nnnnn) for the same account, used by the reconciliation report
+*> to detect what changed since the last run.
+ FD  PRIOR-RUN-FILE
+     RECORD CONTAINS 10 CHARACTERS.
+ 01 PRIOR-RUN-RECORD.
+     05 PR-MMMMM PIC X(08).
+     05 PR-NNNNN PIC X(02).
+
+ FD  RECON-REPORT-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 RECON-REPORT-RECORD PIC X(80).
+
+*> Run-time parameter card: THRESHOLD, N-OPERAND, M-OPERAND as
+*> zero-padded numeric fields, one per line, in that order. If the
+*> card is missing this run falls back to the compiled-in defaults
+*> below so a plain test run still behaves the same as before.
+ FD  PARM-CARD-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+ 01 PARM-CARD-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
  01 n PIC 9 VALUE 5.
- 01 Complexx.
-   02 aaaaa PIC X(08).
-   02 bbbbb PIC X(08).
-   02 ccccc PIC X(08).
-   02 More-Complexx.
-      03 ddddd PIC X(01).
-      03 eeeee PIC X(01).
-      03 fffff PIC X(01).
-      03 FILENUM.
-         04 ggggg PIC X(01).
-         04 hhhhh PIC X(05).
-      03 iiiii PIC 9(6).
-      03 jjjjj PIC 9(6).
+ 01 m PICTURE 9(4) VALUE 1234.
+ 01 WS-THRESHOLD PIC 9(04) VALUE 10.
+
+*> Dry-run dataset name and test threshold, used in place of CUSTFILE
+*> and WS-THRESHOLD when the DRY-RUN-FLAG on the parm card is "Y"
+*> (see req 049).
+ 01 WS-CUSTOMER-FILE-NAME PIC X(20) VALUE "CUSTFILE".
+ 01 WS-TEST-CUSTOMER-FILE-NAME PIC X(20) VALUE "CUSTFILET".
+ 01 WS-TEST-THRESHOLD PIC 9(04) VALUE 999.
+
+ 01 WS-CUSTOMER-STATUS PIC X(02) VALUE "00".
+ 01 WS-EXCEPTION-STATUS PIC X(02) VALUE "00".
+ 01 WS-AUDIT-STATUS PIC X(02) VALUE "00".
+ 01 WS-CHECKPOINT-STATUS PIC X(02) VALUE "00".
 
+*> Checkpoint/restart controls. A checkpoint record is written every
+*> WS-CHECKPOINT-INTERVAL records; on restart, WS-RESTART-RECORD-CT
+*> comes from a prior run's CHECKPOINT-RECORD (0 for a fresh run) and
+*> that many input records are skipped without reprocessing.
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(09) VALUE 1000.
+ 01 WS-RESTART-RECORD-COUNT PIC 9(09) VALUE 0.
+*> Whether CHECKPOINT-FILE has been OPEN OUTPUT this run yet. The
+*> open is deferred to WriteCheckpointRecord's first call so that a
+*> restart run which fails again before its own next checkpoint
+*> interval never touches CHECKPOINT-FILE and so can't erase the
+*> prior run's last good checkpoint record (see req 006).
+ 01 WS-CHECKPOINT-FILE-EXISTS-SWITCH PIC X(01) VALUE "N".
+     88 WS-CHECKPOINT-FILE-EXISTS VALUE "Y".
+
+ 01 WS-PRIOR-RUN-SKIP-SUBSCRIPT PIC 9(09) VALUE 0.
+ 01 WS-PRIOR-RUN-STATUS PIC X(02) VALUE "00".
+ 01 WS-RECON-REPORT-STATUS PIC X(02) VALUE "00".
+ 01 WS-PRIOR-RUN-EOF-SWITCH PIC X(01) VALUE "N".
+     88 END-OF-PRIOR-RUN-FILE VALUE "Y".
+ 01 WS-RECON-DIFFERENCE-SWITCH PIC X(01) VALUE "N".
+     88 WS-RECON-DIFFERENCE-FOUND VALUE "Y" FALSE "N".
+
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-SUMMARY-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-SUMMARY-RETURN-CODE PIC -9(04).
+
+*> Audit trail work fields. WS-AUDIT-OLD-COMPLEXX is snapshotted at
+*> READ time so the audit record always reflects the record exactly
+*> as it arrived, even if a future correction paragraph changes
+*> fields in Complexx before it is passed on downstream.
+ 01 WS-AUDIT-RUN-USER PIC X(08) VALUE "BATCHUSR".
+ 01 WS-AUDIT-TIMESTAMP-RAW PIC X(21).
+ 01 WS-AUDIT-DATE PIC 9(08).
+ 01 WS-AUDIT-TIME PIC 9(06).
+ 01 WS-AUDIT-DECISION PIC X(08).
+ 01 WS-AUDIT-OLD-COMPLEXX PIC X(82).
+ 01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+     88 END-OF-CUSTOMER-FILE VALUE "Y".
+
+ 01 WS-RECORD-VALID-SWITCH PIC X(01) VALUE "Y".
+     88 WS-RECORD-IS-VALID VALUE "Y".
+     88 WS-RECORD-IS-REJECTED VALUE "N".
+
+*> Set at the point a record is rejected so RejectComplexxRecord can
+*> report the real reason instead of assuming it was always a bad
+*> FILENUM prefix.
+ 01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+
+*> Master file-number lookup table and paragraph (shared with any
+*> other program that needs to validate a FILENUM, e.g. AlphaNumMv).
+ COPY FILENUMTB.
+
+ 01 WS-CONTROL-TOTALS.
+     05 WS-RECORDS-READ    PIC 9(09) VALUE 0.
+     05 WS-RECORDS-REJECTED PIC 9(09) VALUE 0.
+     05 WS-RECORDS-PASSED  PIC 9(09) VALUE 0.
+
+*> Date-edit working fields for iiiii/jjjjj (both YYMMDD). The
+*> century-window pivot is the same one used elsewhere in the shop:
+*> a 2-digit year of PIVOT-YEAR or lower is 20xx, otherwise 19xx.
+ 01 WS-DATE-EDIT-WORK.
+     05 WS-DATE-CENTURY-PIVOT PIC 9(02) VALUE 49.
+     05 WS-DATE-YY            PIC 9(02).
+     05 WS-DATE-MM            PIC 9(02).
+     05 WS-DATE-DD            PIC 9(02).
+     05 WS-DATE-CENTURY       PIC 9(02).
+     05 WS-DATE-CCYY          PIC 9(04).
+     05 WS-DATE-VALID-SWITCH  PIC X(01).
+         88 WS-DATE-IS-VALID VALUE "Y" FALSE "N".
+     05 WS-DATE-DAYS-IN-MONTH PIC 9(02).
+ 01 WS-DATE-INPUT PIC 9(06).
+ 01 WS-DATE-FIELD-NAME PIC X(05).
+
+*> Reconciliation-report work record: kkkkk carries the difference
+*> code, lllll the account (aaaaa) it applies to.
  01 Somewhat-Complex.
    02 kkkkk PIC X(02) value "xy".
    02 lllll PIC X(08).
 
+*> Xelpmoc mirrors PRIOR-RUN-RECORD for the account currently being
+*> processed, so ProcessComplexxRecord can compare "before" (Xelpmoc)
+*> against "after" (Complexx) without touching the file buffer.
  01 Xelpmoc.
    02 mmmmm PIC X(08).
    02 nnnnn PIC X(02).
 
- 01 m PICTURE 9(4) VALUE 1234.
-
  PROCEDURE DIVISION.
  MainProgram.
-      IF (n + m) < 10 THEN
+      PERFORM ReadRestartCheckpoint
+      PERFORM ReadParmCard
+      OPEN INPUT CUSTOMER-FILE
+      IF WS-CUSTOMER-STATUS NOT = "00"
+        DISPLAY "HierarchData: unable to open CUSTFILE, status="
+                WS-CUSTOMER-STATUS
+        MOVE 8 TO RETURN-CODE
+        PERFORM WriteRunSummaryRecord
+        GOBACK
+      END-IF
+      OPEN INPUT PRIOR-RUN-FILE
+      OPEN OUTPUT EXCEPTION-FILE
+      OPEN OUTPUT AUDIT-FILE
+      OPEN OUTPUT RECON-REPORT-FILE
+      PERFORM SkipPriorRunRecordsToRestartPoint
+      PERFORM ReadCustomerFile
+      PERFORM UNTIL END-OF-CUSTOMER-FILE
+        ADD 1 TO WS-RECORDS-READ
+        IF WS-RECORDS-READ > WS-RESTART-RECORD-COUNT
+          PERFORM ProcessOneCustomerRecord
+          IF FUNCTION MOD (WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+            PERFORM WriteCheckpointRecord
+          END-IF
+        END-IF
+        PERFORM ReadCustomerFile
+      END-PERFORM
+      CLOSE CUSTOMER-FILE
+      CLOSE PRIOR-RUN-FILE
+      CLOSE EXCEPTION-FILE
+      CLOSE AUDIT-FILE
+      IF WS-CHECKPOINT-FILE-EXISTS
+        CLOSE CHECKPOINT-FILE
+      END-IF
+      CLOSE RECON-REPORT-FILE
+      PERFORM DisplayControlTotals
+      PERFORM WriteRunSummaryRecord
+      MOVE ZERO TO RETURN-CODE
+      GOBACK.
+
+ ProcessOneCustomerRecord.
+      SET WS-RECORD-IS-VALID TO TRUE
+      MOVE SPACES TO WS-REJECT-REASON
+      PERFORM ValidateFilenum
+      IF WS-RECORD-IS-VALID
+        MOVE iiiii TO WS-DATE-INPUT
+        MOVE "iiiii" TO WS-DATE-FIELD-NAME
+        PERFORM EditYymmddDate
+        IF NOT WS-DATE-IS-VALID
+          STRING "INVALID DATE IN iiiii '" DELIMITED BY SIZE
+                 iiiii DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+            INTO WS-REJECT-REASON
+          END-STRING
+          SET WS-RECORD-IS-REJECTED TO TRUE
+        END-IF
+      END-IF
+      IF WS-RECORD-IS-VALID
+        MOVE jjjjj TO WS-DATE-INPUT
+        MOVE "jjjjj" TO WS-DATE-FIELD-NAME
+        PERFORM EditYymmddDate
+        IF NOT WS-DATE-IS-VALID
+          STRING "INVALID DATE IN jjjjj '" DELIMITED BY SIZE
+                 jjjjj DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+            INTO WS-REJECT-REASON
+          END-STRING
+          SET WS-RECORD-IS-REJECTED TO TRUE
+        END-IF
+      END-IF
+      IF WS-RECORD-IS-VALID
+        ADD 1 TO WS-RECORDS-PASSED
+        MOVE "ACCEPTED" TO WS-AUDIT-DECISION
+        PERFORM ProcessComplexxRecord
+        PERFORM ReconcileAgainstPriorRun
+      ELSE
+        ADD 1 TO WS-RECORDS-REJECTED
+        MOVE "REJECTED" TO WS-AUDIT-DECISION
+        PERFORM RejectComplexxRecord
+      END-IF
+      PERFORM WriteAuditRecord.
+
+ ReadParmCard.
+      MOVE "CUSTFILE" TO WS-CUSTOMER-FILE-NAME
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:04) TO WS-THRESHOLD
+        END-READ
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:01) TO n
+          END-READ
+        END-IF
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:04) TO m
+          END-READ
+        END-IF
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:01) TO WS-DRY-RUN-SWITCH
+          END-READ
+        END-IF
+        CLOSE PARM-CARD-FILE
+        DISPLAY "PARM CARD LOADED - THRESHOLD=" WS-THRESHOLD
+          " N=" n " M=" m
+      ELSE
+        DISPLAY "NO PARM CARD - USING DEFAULT THRESHOLD/N/M"
+      END-IF
+      IF WS-DRY-RUN-MODE
+        MOVE WS-TEST-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+        MOVE WS-TEST-THRESHOLD TO WS-THRESHOLD
+        DISPLAY "HierarchData: DRY RUN MODE - FILE=" WS-CUSTOMER-FILE-NAME
+          " THRESHOLD=" WS-THRESHOLD
+      END-IF.
+
+ ReadRestartCheckpoint.
+      OPEN INPUT CHECKPOINT-FILE
+      IF WS-CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+          AT END
+            MOVE 0 TO WS-RESTART-RECORD-COUNT
+          NOT AT END
+            MOVE CHECKPOINT-RECORD TO WS-RESTART-RECORD-COUNT
+            DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-RECORD-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+      ELSE
+        MOVE 0 TO WS-RESTART-RECORD-COUNT
+      END-IF.
+
+ WriteCheckpointRecord.
+      IF NOT WS-CHECKPOINT-FILE-EXISTS
+        OPEN OUTPUT CHECKPOINT-FILE
+        SET WS-CHECKPOINT-FILE-EXISTS TO TRUE
+      END-IF
+      MOVE WS-RECORDS-READ TO CHECKPOINT-RECORD
+      WRITE CHECKPOINT-RECORD.
+
+*> On restart, WS-RESTART-RECORD-COUNT customer records are skipped
+*> without reprocessing, so PRIOR-RUN-FILE - only ever advanced inside
+*> ReconcileAgainstPriorRun - must be advanced the same N records here,
+*> otherwise it stays N records behind CUSTOMER-FILE for the rest of
+*> the run and every reconciliation compares the wrong pair of records.
+ SkipPriorRunRecordsToRestartPoint.
+      PERFORM VARYING WS-PRIOR-RUN-SKIP-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-PRIOR-RUN-SKIP-SUBSCRIPT > WS-RESTART-RECORD-COUNT
+               OR END-OF-PRIOR-RUN-FILE
+        READ PRIOR-RUN-FILE
+          AT END
+            SET END-OF-PRIOR-RUN-FILE TO TRUE
+        END-READ
+      END-PERFORM.
+
+ ReconcileAgainstPriorRun.
+      IF NOT END-OF-PRIOR-RUN-FILE
+        READ PRIOR-RUN-FILE
+          AT END
+            SET END-OF-PRIOR-RUN-FILE TO TRUE
+        END-READ
+      END-IF
+      IF NOT END-OF-PRIOR-RUN-FILE
+        MOVE PR-MMMMM TO mmmmm
+        MOVE PR-NNNNN TO nnnnn
+        SET WS-RECON-DIFFERENCE-FOUND TO FALSE
+        IF mmmmm NOT = aaaaa
+          SET WS-RECON-DIFFERENCE-FOUND TO TRUE
+          MOVE "AC" TO kkkkk
+          MOVE aaaaa TO lllll
+          PERFORM WriteReconReportLine
+        END-IF
+      END-IF.
+
+ WriteReconReportLine.
+      MOVE SPACES TO RECON-REPORT-RECORD
+      STRING "DIFF CODE=" DELIMITED BY SIZE
+             kkkkk        DELIMITED BY SIZE
+             " ACCOUNT="  DELIMITED BY SIZE
+             lllll        DELIMITED BY SIZE
+             " PRIOR-MMMMM=" DELIMITED BY SIZE
+             mmmmm        DELIMITED BY SIZE
+             " PRIOR-NNNNN=" DELIMITED BY SIZE
+             nnnnn        DELIMITED BY SIZE
+        INTO RECON-REPORT-RECORD
+      END-STRING
+      WRITE RECON-REPORT-RECORD.
+
+ DisplayControlTotals.
+      DISPLAY "HIERARCHDATA CONTROL TOTALS"
+      DISPLAY "  RECORDS READ.....: " WS-RECORDS-READ
+      DISPLAY "  RECORDS REJECTED.: " WS-RECORDS-REJECTED
+      DISPLAY "  RECORDS PASSED...: " WS-RECORDS-PASSED.
+
+*> Appends this run's counts to the shared RUNSUMRY dataset for
+*> RunSummaryReport to consolidate (see req 048).
+ WriteRunSummaryRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME
+      MOVE RETURN-CODE TO WS-RUN-SUMMARY-RETURN-CODE
+      OPEN EXTEND RUN-SUMMARY-FILE
+      IF WS-RUN-SUMMARY-STATUS = "05" OR WS-RUN-SUMMARY-STATUS = "35"
+        OPEN OUTPUT RUN-SUMMARY-FILE
+      END-IF
+      MOVE SPACES TO RUN-SUMMARY-RECORD
+      STRING "STEP=HierarchData" DELIMITED BY SIZE
+             " READ="   DELIMITED BY SIZE
+             WS-RECORDS-READ DELIMITED BY SIZE
+             " REJECTED=" DELIMITED BY SIZE
+             WS-RECORDS-REJECTED DELIMITED BY SIZE
+             " PASSED="  DELIMITED BY SIZE
+             WS-RECORDS-PASSED DELIMITED BY SIZE
+             " RETURN-CODE=" DELIMITED BY SIZE
+             WS-RUN-SUMMARY-RETURN-CODE DELIMITED BY SIZE
+             " TIMESTAMP=" DELIMITED BY SIZE
+             WS-RUN-DATE DELIMITED BY SIZE
+             WS-RUN-TIME DELIMITED BY SIZE
+        INTO RUN-SUMMARY-RECORD
+      END-STRING
+      WRITE RUN-SUMMARY-RECORD
+      CLOSE RUN-SUMMARY-FILE.
+
+ ReadCustomerFile.
+      READ CUSTOMER-FILE
+        AT END
+          SET END-OF-CUSTOMER-FILE TO TRUE
+      END-READ
+      IF NOT END-OF-CUSTOMER-FILE
+        MOVE Complexx TO WS-AUDIT-OLD-COMPLEXX
+      END-IF.
+
+ ValidateFilenum.
+      MOVE ggggg TO WS-FILENUM-LOOKUP-INPUT
+      PERFORM GetFileNumberLookup
+      IF NOT WS-FILENUM-IS-APPROVED
+        STRING "INVALID FILENUM PREFIX '" DELIMITED BY SIZE
+               ggggg DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+          INTO WS-REJECT-REASON
+        END-STRING
+        SET WS-RECORD-IS-REJECTED TO TRUE
+      END-IF.
+
+ ProcessComplexxRecord.
+      IF (n + m) < WS-THRESHOLD THEN
         DISPLAY "Yeah"
+      END-IF.
+
+ EditYymmddDate.
+      SET WS-DATE-IS-VALID TO TRUE
+      MOVE WS-DATE-INPUT (1:2) TO WS-DATE-YY
+      MOVE WS-DATE-INPUT (3:2) TO WS-DATE-MM
+      MOVE WS-DATE-INPUT (5:2) TO WS-DATE-DD
+      IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+        SET WS-DATE-IS-VALID TO FALSE
+      END-IF
+*> Resolve the century before the leap-year check so Feb's day count
+*> uses the real century-aware rule (CCYY MOD 4, except exact
+*> centuries are leap only when also MOD 400) instead of the
+*> century-blind YY MOD 4.
+      IF WS-DATE-YY <= WS-DATE-CENTURY-PIVOT
+        MOVE 20 TO WS-DATE-CENTURY
+      ELSE
+        MOVE 19 TO WS-DATE-CENTURY
+      END-IF
+      MOVE WS-DATE-CENTURY TO WS-DATE-CCYY (1:2)
+      MOVE WS-DATE-YY TO WS-DATE-CCYY (3:2)
+      IF WS-DATE-IS-VALID
+        EVALUATE WS-DATE-MM
+          WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-DATE-DAYS-IN-MONTH
+          WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-DATE-DAYS-IN-MONTH
+          WHEN 2
+            IF FUNCTION MOD (WS-DATE-CCYY, 4) = 0
+               AND (FUNCTION MOD (WS-DATE-CCYY, 100) NOT = 0
+                    OR FUNCTION MOD (WS-DATE-CCYY, 400) = 0)
+              MOVE 29 TO WS-DATE-DAYS-IN-MONTH
+            ELSE
+              MOVE 28 TO WS-DATE-DAYS-IN-MONTH
+            END-IF
+        END-EVALUATE
+        IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-DATE-DAYS-IN-MONTH
+          SET WS-DATE-IS-VALID TO FALSE
+        END-IF
       END-IF
-      STOP RUN.
+      IF NOT WS-DATE-IS-VALID
+        DISPLAY "INVALID DATE IN " WS-DATE-FIELD-NAME
+          ": " WS-DATE-INPUT
+      END-IF.
+
+ RejectComplexxRecord.
+      MOVE SPACES TO EXCEPTION-RECORD
+      STRING "REJECTED - " DELIMITED BY SIZE
+             FUNCTION TRIM (WS-REJECT-REASON) DELIMITED BY SIZE
+             " ACCOUNT=" DELIMITED BY SIZE
+             aaaaa DELIMITED BY SIZE
+        INTO EXCEPTION-RECORD
+      END-STRING
+      WRITE EXCEPTION-RECORD.
+
+ WriteAuditRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP-RAW
+      MOVE WS-AUDIT-TIMESTAMP-RAW (1:8) TO WS-AUDIT-DATE
+      MOVE WS-AUDIT-TIMESTAMP-RAW (9:6) TO WS-AUDIT-TIME
+      MOVE SPACES TO AUDIT-RECORD
+      STRING WS-AUDIT-RUN-USER   DELIMITED BY SIZE
+             " "                 DELIMITED BY SIZE
+             WS-AUDIT-DATE       DELIMITED BY SIZE
+             WS-AUDIT-TIME       DELIMITED BY SIZE
+             " "                 DELIMITED BY SIZE
+             WS-AUDIT-DECISION   DELIMITED BY SIZE
+             " OLD="              DELIMITED BY SIZE
+             WS-AUDIT-OLD-COMPLEXX DELIMITED BY SIZE
+             " NEW="              DELIMITED BY SIZE
+             Complexx            DELIMITED BY SIZE
+        INTO AUDIT-RECORD
+      END-STRING
+      WRITE AUDIT-RECORD.
+
+ COPY GETFILE.
