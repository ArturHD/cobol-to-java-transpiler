@@ -0,0 +1,80 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. BatchDriver.
+
+*> Runs HierarchData, Conditions, ComplexConditions, LrExpressions, and
+*> AlphaNumMv as one defined job stream, checking each program's return
+*> code before proceeding to the next and aborting the chain on a
+*> non-zero return code, since previously each program had to be kicked
+*> off and babysat individually (see req 046). Each of the five now
+*> ends in GOBACK rather than STOP RUN so it can serve as both a
+*> standalone main program and a callable step in this driver.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-STEP-NAME PIC X(20).
+ 01 WS-STEP-RETURN-CODE PIC S9(04) VALUE ZERO.
+
+*> Set by CheckStepReturnCode once a step fails, so MainProgram skips
+*> the remaining steps but still calls RunSummaryReport - a failed run
+*> is exactly when the consolidated summary (req 048) is most needed to
+*> diagnose what happened, and every step that can fail on a file-open
+*> now writes its own RUNSUMRY line before returning a non-zero code.
+ 01 WS-CHAIN-ABORTED-SWITCH PIC X(01) VALUE "N".
+    88 WS-CHAIN-ABORTED VALUE "Y".
+
+ PROCEDURE DIVISION.
+ MainProgram.
+      MOVE "HierarchData" TO WS-STEP-NAME
+      CALL "HierarchData"
+      PERFORM CheckStepReturnCode
+
+      IF NOT WS-CHAIN-ABORTED
+        MOVE "Conditions" TO WS-STEP-NAME
+        CALL "Conditions"
+        PERFORM CheckStepReturnCode
+      END-IF
+
+      IF NOT WS-CHAIN-ABORTED
+        MOVE "ComplexConditions" TO WS-STEP-NAME
+        CALL "ComplexConditions"
+        PERFORM CheckStepReturnCode
+      END-IF
+
+      IF NOT WS-CHAIN-ABORTED
+        MOVE "LrExpressions" TO WS-STEP-NAME
+        CALL "LrExpressions"
+        PERFORM CheckStepReturnCode
+      END-IF
+
+      IF NOT WS-CHAIN-ABORTED
+        MOVE "AlphaNumMv" TO WS-STEP-NAME
+        CALL "AlphaNumMv"
+        PERFORM CheckStepReturnCode
+      END-IF
+
+*> Prints the consolidated report of every step's counts, results, and
+*> timings run so far, whether the chain completed or was aborted
+*> partway through (see req 048).
+      CALL "RunSummaryReport"
+
+      IF WS-CHAIN-ABORTED
+        DISPLAY "BatchDriver: ABEND - STEP=" WS-STEP-NAME " FAILED"
+        MOVE WS-STEP-RETURN-CODE TO RETURN-CODE
+      ELSE
+        DISPLAY "BatchDriver: all steps completed"
+        MOVE ZERO TO RETURN-CODE
+      END-IF
+      GOBACK.
+
+*> Flags the chain as aborted as soon as a step's return code is
+*> non-zero, so MainProgram skips the remaining steps but still runs
+*> RunSummaryReport before exiting.
+ CheckStepReturnCode.
+      MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+      DISPLAY "BatchDriver: STEP=" WS-STEP-NAME
+              " RETURN-CODE=" WS-STEP-RETURN-CODE
+      IF WS-STEP-RETURN-CODE NOT = ZERO
+        DISPLAY "BatchDriver: ABEND - STEP=" WS-STEP-NAME
+                " FAILED, REMAINING STEPS SKIPPED"
+        SET WS-CHAIN-ABORTED TO TRUE
+      END-IF.
