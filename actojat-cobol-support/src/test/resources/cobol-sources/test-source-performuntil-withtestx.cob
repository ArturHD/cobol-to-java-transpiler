@@ -1,21 +1,182 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. WhileLoopWithTest.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PARM-CARD-FILE ASSIGN TO "WLTPARMC"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-CARD-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+*> Parameter card holding the retry ceiling, per-iteration increment,
+*> wait interval, elapsed-time ceiling, and run mode, so this
+*> "poll until ready" pattern can be driven and compared without a
+*> recompile (see req 034, req 036, req 037).
+ FD  PARM-CARD-FILE.
+ 01 PARM-CARD-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047). This program already tracks its own per-mode iteration
+*> count under the same name, so the copybook's copy is brought in
+*> under WS-RUNCTL-ITERATION-COUNT instead of colliding with it.
+ COPY RUNCTL REPLACING WS-ITERATION-COUNT BY WS-RUNCTL-ITERATION-COUNT.
+
  01 VeryVeryVariable PIC 9 VALUE 1.
 
+ 01 WS-MAX-RETRIES PIC 9(01) VALUE 2.
+ 01 WS-RETRY-INCREMENT PIC 9(01) VALUE 1.
+
+ 01 WS-PARM-CARD-STATUS PIC X(02) VALUE "00".
+
+*> Which TEST clause(s) to run this trip: BEFORE only, AFTER only, or
+*> BOTH (back-to-back, for comparison) — replaces the old unconditional
+*> "always run both" demo with a selectable, still-comparable mode
+*> (see req 037).
+ 01 WS-RUN-MODE PIC X(06) VALUE "BOTH".
+    88 WS-MODE-BEFORE VALUE "BEFORE".
+    88 WS-MODE-AFTER VALUE "AFTER".
+    88 WS-MODE-BOTH VALUE "BOTH".
+
+ 01 WS-ITERATION-COUNT PIC 9(04) VALUE ZERO.
+
+*> Distinguishes a loop that ended because the awaited condition was
+*> satisfied from one that gave up after exhausting WS-MAX-RETRIES,
+*> which matters once this pattern polls a real dependency flag
+*> (see req 035).
+ 01 WS-LOOP-RESULT PIC X(08).
+    88 WS-LOOP-RESULT-NORMAL VALUE "NORMAL".
+    88 WS-LOOP-RESULT-MAXRETRY VALUE "MAXRETRY".
+    88 WS-LOOP-RESULT-TIMEDOUT VALUE "TIMEDOUT".
+
+*> Inter-iteration wait and total elapsed-time ceiling, so a polling
+*> use of this pattern does not busy-loop against whatever flag file
+*> it is checking (see req 036).
+ 01 WS-WAIT-INTERVAL-SECONDS PIC 9(02) VALUE 1.
+ 01 WS-MAX-ELAPSED-SECONDS PIC 9(04) VALUE 30.
+ 01 WS-ELAPSED-SECONDS PIC 9(04) VALUE ZERO.
+
  PROCEDURE DIVISION.
  MainProgram.
-      PERFORM DisplayImAWhileLoop WITH TEST BEFORE
-        UNTIL VeryVeryVariable = 2
-      PERFORM DisplayImADoWhileLoop WITH TEST AFTER
-        UNTIL VeryVeryVariable = 2
-      DISPLAY "Done!".
+      PERFORM CaptureRunStartTimestamp
+      PERFORM ReadParmCard
+      EVALUATE TRUE
+        WHEN WS-MODE-BEFORE
+          PERFORM RunBeforeMode
+        WHEN WS-MODE-AFTER
+          PERFORM RunAfterMode
+        WHEN OTHER
+          PERFORM RunBeforeMode
+          PERFORM RunAfterMode
+      END-EVALUATE
+      MOVE ZERO TO WS-RETURN-CODE
+      MOVE WS-RETURN-CODE TO RETURN-CODE
+      DISPLAY "Done! RUN-START=" WS-RUN-DATE WS-RUN-TIME
+              " TOTAL-ITERATIONS=" WS-RUNCTL-ITERATION-COUNT
+              " RETURN-CODE=" WS-RETURN-CODE.
       STOP RUN.
 
- DisplayImAWhileLoop.
-      DISPLAY "whileLoop".
+*> Stamps the shared RUNCTL run date/time once at startup (see req 047).
+ CaptureRunStartTimestamp.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME.
+
+*> Both modes share DisplayLoopIteration and SetLoopResult so a
+*> BEFORE run and an AFTER run are directly comparable on the same
+*> counters, even though WITH TEST BEFORE/AFTER itself has to stay a
+*> compile-time clause on the PERFORM statement.
+ RunBeforeMode.
+      MOVE 1 TO VeryVeryVariable
+      MOVE ZERO TO WS-ELAPSED-SECONDS
+      MOVE ZERO TO WS-ITERATION-COUNT
+      PERFORM DisplayLoopIteration WITH TEST BEFORE
+        UNTIL VeryVeryVariable = WS-MAX-RETRIES
+           OR WS-ELAPSED-SECONDS >= WS-MAX-ELAPSED-SECONDS
+      PERFORM SetLoopResult
+      DISPLAY "MODE=BEFORE ITERATIONS=" WS-ITERATION-COUNT
+              " LOOP-RESULT=" WS-LOOP-RESULT.
+
+ RunAfterMode.
+      MOVE 1 TO VeryVeryVariable
+      MOVE ZERO TO WS-ELAPSED-SECONDS
+      MOVE ZERO TO WS-ITERATION-COUNT
+      PERFORM DisplayLoopIteration WITH TEST AFTER
+        UNTIL VeryVeryVariable = WS-MAX-RETRIES
+           OR WS-ELAPSED-SECONDS >= WS-MAX-ELAPSED-SECONDS
+      PERFORM SetLoopResult
+      DISPLAY "MODE=AFTER ITERATIONS=" WS-ITERATION-COUNT
+              " LOOP-RESULT=" WS-LOOP-RESULT.
+
+*> VeryVeryVariable reaching WS-MAX-RETRIES is currently this demo's
+*> only exit path short of a timeout, so it is reported as MAXRETRY;
+*> NORMAL is reserved for the day this loop checks a real "ready"
+*> condition alongside the retry ceiling.
+ SetLoopResult.
+      IF WS-ELAPSED-SECONDS >= WS-MAX-ELAPSED-SECONDS
+        SET WS-LOOP-RESULT-TIMEDOUT TO TRUE
+      ELSE
+        IF VeryVeryVariable >= WS-MAX-RETRIES
+          SET WS-LOOP-RESULT-MAXRETRY TO TRUE
+        ELSE
+          SET WS-LOOP-RESULT-NORMAL TO TRUE
+        END-IF
+      END-IF.
+
+ ReadParmCard.
+      OPEN INPUT PARM-CARD-FILE
+      IF WS-PARM-CARD-STATUS = "00"
+        READ PARM-CARD-FILE
+          NOT AT END
+            MOVE PARM-CARD-RECORD (01:01) TO WS-MAX-RETRIES
+        END-READ
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:01) TO WS-RETRY-INCREMENT
+          END-READ
+        END-IF
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:02) TO WS-WAIT-INTERVAL-SECONDS
+          END-READ
+        END-IF
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:04) TO WS-MAX-ELAPSED-SECONDS
+          END-READ
+        END-IF
+        IF WS-PARM-CARD-STATUS = "00"
+          READ PARM-CARD-FILE
+            NOT AT END
+              MOVE PARM-CARD-RECORD (01:06) TO WS-RUN-MODE
+          END-READ
+        END-IF
+        CLOSE PARM-CARD-FILE
+        DISPLAY "PARM CARD LOADED - MAX-RETRIES=" WS-MAX-RETRIES
+          " INCREMENT=" WS-RETRY-INCREMENT
+          " WAIT=" WS-WAIT-INTERVAL-SECONDS
+          " MAX-ELAPSED=" WS-MAX-ELAPSED-SECONDS
+          " MODE=" WS-RUN-MODE
+      ELSE
+        DISPLAY "NO PARM CARD - USING DEFAULT MAX-RETRIES/INCREMENT/WAIT/MODE"
+      END-IF.
+
+ DisplayLoopIteration.
+      DISPLAY "loopIteration"
+      ADD 1 TO WS-ITERATION-COUNT
+      ADD 1 TO WS-RUNCTL-ITERATION-COUNT
+      ADD WS-RETRY-INCREMENT TO VeryVeryVariable
+      PERFORM WaitBetweenIterations.
 
- DisplayImADoWhileLoop.
-      DISPLAY "doWhileLoop".
+*> CALL "C$SLEEP" is a standard GnuCOBOL runtime routine, used here in
+*> place of a busy-loop so the wait interval is a real pause between
+*> polling attempts.
+ WaitBetweenIterations.
+      CALL "C$SLEEP" USING WS-WAIT-INTERVAL-SECONDS
+      ADD WS-WAIT-INTERVAL-SECONDS TO WS-ELAPSED-SECONDS.
