@@ -0,0 +1,20 @@
+*> COMPLEXX.cpy
+*> Shared customer/record layout for Complexx and its FILENUM group.
+*> COPY this into the FILE SECTION (as the record layout) or into
+*> WORKING-STORAGE (as a work area) of any program that needs to read
+*> or validate a Complexx-shaped record. See GETFILE.cpy for the
+*> matching FILENUM lookup paragraph.
+ 01 Complexx.
+   02 aaaaa PIC X(08).
+   02 bbbbb PIC X(08).
+   02 ccccc PIC X(08).
+   02 More-Complexx.
+      03 ddddd PIC X(01).
+      03 eeeee PIC X(01).
+      03 fffff PIC X(01).
+      03 FILENUM.
+         04 ggggg PIC X(01).
+         04 hhhhh PIC X(05).
+      03 iiiii PIC 9(6).
+      03 jjjjj PIC 9(6).
+      03 FILLER PIC X(37).
