@@ -0,0 +1,14 @@
+*> GETFILE.cpy
+*> COPY into PROCEDURE DIVISION. Looks up WS-FILENUM-LOOKUP-INPUT in
+*> the master table from FILENUMTB.cpy and sets WS-FILENUM-FOUND-SWITCH
+*> (88 WS-FILENUM-IS-APPROVED) accordingly. Callers MOVE the ggggg
+*> value to WS-FILENUM-LOOKUP-INPUT and PERFORM GetFileNumberLookup.
+ GetFileNumberLookup.
+      SET WS-FILENUM-FOUND-SWITCH TO "N"
+      PERFORM VARYING WS-FILENUM-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-FILENUM-SUBSCRIPT > 4
+              OR WS-FILENUM-IS-APPROVED
+        IF WS-FILENUM-LOOKUP-INPUT = WS-APPROVED-GGGGG (WS-FILENUM-SUBSCRIPT)
+          SET WS-FILENUM-IS-APPROVED TO TRUE
+        END-IF
+      END-PERFORM.
