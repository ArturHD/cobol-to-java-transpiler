@@ -0,0 +1,16 @@
+*> FILENUMTB.cpy
+*> Master file-number prefix (ggggg) lookup table, shared by any
+*> program that needs to validate a FILENUM against the approved
+*> list (see COMPLEXX.cpy for the FILENUM layout). Companion
+*> paragraph text is in GETFILE.cpy.
+ 01 WS-APPROVED-FILENUM-TABLE.
+     05 FILLER PIC X(01) VALUE "A".
+     05 FILLER PIC X(01) VALUE "B".
+     05 FILLER PIC X(01) VALUE "C".
+     05 FILLER PIC X(01) VALUE "X".
+ 01 WS-APPROVED-FILENUM-REDEF REDEFINES WS-APPROVED-FILENUM-TABLE.
+     05 WS-APPROVED-GGGGG PIC X(01) OCCURS 4 TIMES.
+ 01 WS-FILENUM-SUBSCRIPT PIC 9(02) VALUE 0.
+ 01 WS-FILENUM-LOOKUP-INPUT PIC X(01).
+ 01 WS-FILENUM-FOUND-SWITCH PIC X(01) VALUE "N".
+     88 WS-FILENUM-IS-APPROVED VALUE "Y" FALSE "N".
