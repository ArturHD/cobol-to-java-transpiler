@@ -1,18 +1,85 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. LrExpressions.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> Consolidated run-summary line, appended to by every program in the
+*> batch suite so RunSummaryReport can print one report covering the
+*> whole run instead of each program's counts only ever reaching the
+*> console (see req 048).
+     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD  RUN-SUMMARY-FILE.
+ 01 RUN-SUMMARY-RECORD PIC X(80).
+
  WORKING-STORAGE SECTION.
+*> Shared run-control fields (run date/time, return code, iteration
+*> count), common to any program in this shop that needs them (see
+*> req 047).
+ COPY RUNCTL.
+
+ 01 WS-RUN-SUMMARY-STATUS PIC X(02) VALUE "00".
+ 01 WS-RUN-SUMMARY-RETURN-CODE PIC -9(04).
+
  01 a PIC 9(5) VALUE 25.
  01 b PIC 9(5) VALUE 15.
  01 c PIC 9(5) VALUE 100.
 
+ 01 WS-INTERMEDIATE-DIVISION PIC 9(5)V99.
+ 01 WS-INTERMEDIATE-SUM PIC 9(5)V99.
+
+*> Pass/fail switches for the run-summary report, since these two
+*> checks previously only ever reached the console as a bare DISPLAY
+*> (see req 048).
+ 01 WS-ONEAE-RESULT-SWITCH PIC X(01) VALUE "N".
+    88 WS-ONEAE-TRUE VALUE "Y" FALSE "N".
+ 01 WS-CORRECT-RESULT-SWITCH PIC X(01) VALUE "N".
+    88 WS-CORRECT-TRUE VALUE "Y" FALSE "N".
+
  PROCEDURE DIVISION.
  MainProgram.
-      IF (c / 33) < a THEN
+      COMPUTE WS-INTERMEDIATE-DIVISION ROUNDED = c / 33
+      IF WS-INTERMEDIATE-DIVISION < a THEN
         DISPLAY "oneAE"
+        SET WS-ONEAE-TRUE TO TRUE
       END-IF
-      IF (b + (c / 2)) < a THEN
+      COMPUTE WS-INTERMEDIATE-SUM ROUNDED = b + (c / 2)
+      IF WS-INTERMEDIATE-SUM < a THEN
         DISPLAY "correct"
+        SET WS-CORRECT-TRUE TO TRUE
+      END-IF
+      MOVE ZERO TO RETURN-CODE
+      PERFORM WriteRunSummaryRecord
+      GOBACK.
+
+*> Appends this run's results to the shared RUNSUMRY dataset for
+*> RunSummaryReport to consolidate (see req 048).
+ WriteRunSummaryRecord.
+      MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP-RAW
+      MOVE WS-RUN-TIMESTAMP-RAW (1:8) TO WS-RUN-DATE
+      MOVE WS-RUN-TIMESTAMP-RAW (9:6) TO WS-RUN-TIME
+      MOVE RETURN-CODE TO WS-RUN-SUMMARY-RETURN-CODE
+      OPEN EXTEND RUN-SUMMARY-FILE
+      IF WS-RUN-SUMMARY-STATUS = "05" OR WS-RUN-SUMMARY-STATUS = "35"
+        OPEN OUTPUT RUN-SUMMARY-FILE
       END-IF
-      STOP RUN.
+      MOVE SPACES TO RUN-SUMMARY-RECORD
+      STRING "STEP=LrExpressions" DELIMITED BY SIZE
+             " ONEAE="  DELIMITED BY SIZE
+             WS-ONEAE-RESULT-SWITCH DELIMITED BY SIZE
+             " CORRECT=" DELIMITED BY SIZE
+             WS-CORRECT-RESULT-SWITCH DELIMITED BY SIZE
+             " RETURN-CODE=" DELIMITED BY SIZE
+             WS-RUN-SUMMARY-RETURN-CODE DELIMITED BY SIZE
+             " TIMESTAMP=" DELIMITED BY SIZE
+             WS-RUN-DATE DELIMITED BY SIZE
+             WS-RUN-TIME DELIMITED BY SIZE
+        INTO RUN-SUMMARY-RECORD
+      END-STRING
+      WRITE RUN-SUMMARY-RECORD
+      CLOSE RUN-SUMMARY-FILE.
